@@ -14,6 +14,8 @@
                           ORGANIZATION IS SEQUENTIAL
                           ACCESS MODE IS SEQUENTIAL.
 
+           SELECT SORT-FILE ASSIGN TO SRTNEWS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  IN001          RECORDING MODE IS F
@@ -22,18 +24,46 @@
        01  INPUT-REC      PIC X(143).                         
 
        FD  OUT001         RECORDING MODE F
-                          RECORD CONTAINS 137 CHARACTERS
+                          RECORD CONTAINS 143 CHARACTERS
                           DATA RECORD IS OUTPUT-REC.
-       01  OUTPUT-REC     PIC X(137).
+       01  OUTPUT-REC     PIC X(143).
+
+       SD  SORT-FILE
+                          DATA RECORD IS SD-REC.
+       01  SD-REC.
+           05  SD-RANKING-SCORE       PIC S9999V999999 COMP-3.
+           05  SD-ID                  PIC X(08).
+           05  SD-TITLE               PIC X(95).
+           05  SD-POINTS              PIC 9(04).
+           05  SD-COMMENTS            PIC 9(04).
+           05  SD-AUTHOR              PIC X(15).
+           05  SD-TIME                PIC X(05).
+           05  SD-MATCH-FLAGS         PIC X(06).
 
        WORKING-STORAGE SECTION.
-      
+
        77  WS-COUNT                   PIC 9(03) COMP.
-       77  WS-PUBLISH-HOUR            PIC 9(02) COMP VALUE 23.
-       77  WS-PUBLISH-MINUTE          PIC 9(02) COMP VALUE 59.
+       77  WS-TOP-COUNT               PIC 9(02) COMP VALUE 0.
+       77  WS-KW-COUNT                PIC 9(03) COMP.
+       77  WS-KW-SUB                  PIC 9(02) COMP.
        77  WS-VOTES-EXPNT             PIC 9(01)V9(01) COMP-3 VALUE 0.8.
        77  WS-AGE-EXPNT               PIC 9(01)V9(01) COMP-3 VALUE 1.8.
 
+      * TRACKED KEYWORD CATEGORIES - ONE POSITION PER ENTRY IN
+      * WS-MATCH-FLAGS BELOW, SAME ORDER AS THIS TABLE.
+       01  WS-KEYWORD-LIST-VALUES.
+           05  FILLER                 PIC X(09) VALUE 'MAINFRAME'.
+           05  FILLER                 PIC X(09) VALUE 'COBOL'.
+           05  FILLER                 PIC X(09) VALUE 'JCL'.
+           05  FILLER                 PIC X(09) VALUE 'VSAM'.
+           05  FILLER                 PIC X(09) VALUE 'CICS'.
+           05  FILLER                 PIC X(09) VALUE 'MVS'.
+
+       01  WS-KEYWORD-TABLE REDEFINES WS-KEYWORD-LIST-VALUES.
+           05  WS-KEYWORD-TEXT        PIC X(09) OCCURS 6 TIMES.
+
+       01  WS-MATCH-FLAGS             PIC X(06) VALUE 'NNNNNN'.
+
        01  UNSTRING-DATE-TIME.
            05 UDT-HACKER-DATE         PIC X(10).
            05 UDT-HACKER-TIME         PIC X(06).
@@ -46,15 +76,44 @@
        01  WS-SCORE-POINT             PIC S9999V999999 COMP-3.
        01  WS-SCORE-AGE               PIC S9999V999999 COMP-3.
 
-       01  WS-AGE-HOURS               PIC 9(2) COMP.
-       01  WS-POST-TIME.   
+       01  WS-AGE-HOURS               PIC 9(05) COMP.
+       01  WS-POST-TIME.
            05  WS-POST-HOUR           PIC 9(2).
            05  FILLER                 PIC X(1) VALUE ':'.
            05  WS-POST-MINUTE         PIC 9(2).
 
-       01  WS-PUB-TIME-MIN            PIC 9(04) COMP. 
-       01  WS-POST-TIME-MIN           PIC 9(04) COMP.                 
-      
+       01  WS-POST-TIME-MIN           PIC 9(04) COMP.
+
+       01  WS-POST-DATE-PARTS.
+           05  WS-POST-YEAR           PIC 9(04).
+           05  WS-POST-MONTH          PIC 9(02).
+           05  WS-POST-DAY            PIC 9(02).
+
+       01  WS-POST-DATE-NUM REDEFINES WS-POST-DATE-PARTS
+                                      PIC 9(08).
+
+       01  WS-POST-DATE-INTEGER       PIC S9(09) COMP-3.
+       01  WS-DAY-DIFF                PIC S9(05) COMP-3.
+       01  WS-TOTAL-AGE-MIN           PIC S9(07) COMP-3.
+
+      * RUN DATE/TIME - ESTABLISHED ONCE AT START-UP BY
+      * 1100-GET-RUN-DATE-TIME AND USED AS THE AGING BASELINE FOR
+      * EVERY STORY, IN PLACE OF A FIXED PUBLISH TIME.
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR        PIC 9(04).
+               10  WS-CURRENT-MONTH       PIC 9(02).
+               10  WS-CURRENT-DAY         PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOUR        PIC 9(02).
+               10  WS-CURRENT-MINUTE      PIC 9(02).
+               10  WS-CURRENT-SECOND      PIC 9(02).
+               10  WS-CURRENT-CENTISECOND PIC 9(02).
+
+       01  WS-CURRENT-DATE-NUM        PIC 9(08).
+       01  WS-RUN-DATE-INTEGER        PIC S9(09) COMP-3.
+       01  WS-RUN-TIME-MIN            PIC 9(04) COMP.
+
        01  HACKER-IN-FIELDS. 
            05 HACK-IN-ID              PIC X(08).
            05 HACK-IN-TITLE           PIC X(95).
@@ -70,7 +129,8 @@
            05 HACK-OUT-COMMENTS       PIC 9(04).
            05 HACK-OUT-AUTHOR         PIC X(15).
            05 HACK-OUT-TIME           PIC X(05).
-           05 HACK-OUT-RANKING-SCORE  PIC S9999V999999 COMP-3. 
+           05 HACK-OUT-MATCH-FLAGS    PIC X(06).
+           05 HACK-OUT-RANKING-SCORE  PIC S9999V999999 COMP-3.
 
        01  FILLER.
            05 LASTREC                 PIC X VALUE SPACE.
@@ -83,35 +143,16 @@
       *
        0000-MAIN-PARA.
       *--------------* 
-           PERFORM 1000-OPEN-FILES 
+           PERFORM 1000-OPEN-FILES
               THRU 1000-OPEN-FILES-EXIT.
 
-           PERFORM 2000-READ-RECORD
-              THRU 2000-READ-RECORD-EXIT.
-
-           PERFORM UNTIL LASTREC = 'Y' 
-
-                 PERFORM 3000-PARSE-RECORD
-                    THRU 3000-PARSE-RECORD-EXIT
-                 
-                 PERFORM 4000-CHECK-TITLE
-                    THRU 4000-CHECK-TITLE-EXIT
-
-                 IF WS-COUNT > 0 THEN
-      D             DISPLAY 'INPUT-REC ' INPUT-REC
-
-                    PERFORM 5000-GET-RANK-SCORE
-                       THRU 5000-GET-RANK-SCORE-EXIT
+           PERFORM 1100-GET-RUN-DATE-TIME
+              THRU 1100-GET-RUN-DATE-TIME-EXIT.
 
-                    PERFORM 6000-PRINT-OUTPUT
-                       THRU 6000-PRINT-OUTPUT-EXIT
-                 END-IF 
+           PERFORM 2500-PROC-RECORDS
+              THRU 2500-PROC-RECORDS-EXIT.
 
-                 PERFORM 2000-READ-RECORD
-                    THRU 2000-READ-RECORD-EXIT
-           END-PERFORM.
-
-           PERFORM 9000-CLOSE-FILES 
+           PERFORM 9000-CLOSE-FILES
               THRU 9000-CLOSE-FILES-EXIT.
 
            GOBACK.
@@ -122,8 +163,34 @@
            OPEN INPUT  IN001.
            OPEN OUTPUT OUT001.
        1000-OPEN-FILES-EXIT.
-      *--------------------* 
-           EXIT.    
+      *--------------------*
+           EXIT.
+
+      *
+       1100-GET-RUN-DATE-TIME.
+      *----------------------*
+           MOVE FUNCTION CURRENT-DATE(1:16) TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-NUM.
+
+           COMPUTE WS-RUN-DATE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM).
+
+           COMPUTE WS-RUN-TIME-MIN =
+                   WS-CURRENT-HOUR * 60 + WS-CURRENT-MINUTE.
+       1100-GET-RUN-DATE-TIME-EXIT.
+      *---------------------------*
+           EXIT.
+
+      *
+       2500-PROC-RECORDS.
+      *-----------------*
+           MOVE 0 TO WS-TOP-COUNT.
+           SORT SORT-FILE ON DESCENDING KEY SD-RANKING-SCORE
+               INPUT PROCEDURE  IS 6000-SORT-INPUT
+               OUTPUT PROCEDURE IS 8000-SORT-OUTPUT.
+       2500-PROC-RECORDS-EXIT.
+      *--------------------------*
+           EXIT.
 
       *
        2000-READ-RECORD.
@@ -155,11 +222,32 @@
       *
        4000-CHECK-TITLE.
       *----------------*
-           MOVE  0  TO WS-COUNT.
-           INSPECT FUNCTION UPPER-CASE( HACK-IN-TITLE )
-              TALLYING WS-COUNT FOR ALL 'MAINFRAME' 'COBOL'.   
+           MOVE  0        TO WS-COUNT.
+           MOVE 'NNNNNN'  TO WS-MATCH-FLAGS.
+
+           PERFORM VARYING WS-KW-SUB FROM 1 BY 1
+                   UNTIL WS-KW-SUB > 6
+              PERFORM 4100-CHECK-KEYWORD
+                 THRU 4100-CHECK-KEYWORD-EXIT
+           END-PERFORM.
        4000-CHECK-TITLE-EXIT.
-      *---------------------* 
+      *---------------------*
+           EXIT.
+
+      *
+       4100-CHECK-KEYWORD.
+      *-------------------*
+           MOVE  0  TO WS-KW-COUNT.
+           INSPECT FUNCTION UPPER-CASE( HACK-IN-TITLE )
+              TALLYING WS-KW-COUNT FOR ALL
+                       FUNCTION TRIM(WS-KEYWORD-TEXT(WS-KW-SUB)).
+
+           IF WS-KW-COUNT > 0 THEN
+              MOVE 'Y' TO WS-MATCH-FLAGS(WS-KW-SUB:1)
+              ADD WS-KW-COUNT TO WS-COUNT
+           END-IF.
+       4100-CHECK-KEYWORD-EXIT.
+      *--------------------------*
            EXIT.
 
       *
@@ -186,51 +274,133 @@
       
       *
        5100-GET-AGE-HOURS.
-      *------------------* 
+      *------------------*
            UNSTRING HACK-IN-CREATE-DT DELIMITED BY ' '
            INTO UDT-HACKER-DATE, UDT-HACKER-TIME,
            END-UNSTRING.
 
            UNSTRING UDT-HACKER-TIME DELIMITED BY ':'
            INTO UT-HOUR, UT-MINUTE,
-           END-UNSTRING.       
-           
+           END-UNSTRING.
+
+           UNSTRING UDT-HACKER-DATE DELIMITED BY '-'
+           INTO WS-POST-YEAR, WS-POST-MONTH, WS-POST-DAY
+           END-UNSTRING.
+
            COMPUTE WS-POST-HOUR       =  FUNCTION NUMVAL(UT-HOUR).
            COMPUTE WS-POST-MINUTE     =  FUNCTION NUMVAL(UT-MINUTE).
 
       D    DISPLAY 'WS-POST-HOUR ' WS-POST-HOUR.
-      D    DISPLAY 'WS-POST-MINUTE ' WS-POST-MINUTE.       
+      D    DISPLAY 'WS-POST-MINUTE ' WS-POST-MINUTE.
 
-           COMPUTE WS-PUB-TIME-MIN    = 
-                   WS-PUBLISH-HOUR * 60 + WS-PUBLISH-MINUTE.
+           COMPUTE WS-POST-DATE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-POST-DATE-NUM).
 
-           COMPUTE WS-POST-TIME-MIN   = 
+           COMPUTE WS-POST-TIME-MIN   =
                    WS-POST-HOUR * 60 + WS-POST-MINUTE.
 
-           COMPUTE WS-AGE-HOURS       =  
-                   ( WS-PUB-TIME-MIN - WS-POST-TIME-MIN ) / 60 .   
+      * FULL DATE+TIME DIFFERENCE BETWEEN THE RUN'S CURRENT DATE/TIME
+      * AND THE STORY'S POST DATE/TIME, SO A STORY FROM A PRIOR
+      * CALENDAR DAY AGES CORRECTLY INSTEAD OF AGAINST TODAY'S CLOCK.
+           COMPUTE WS-DAY-DIFF = WS-RUN-DATE-INTEGER
+                                  - WS-POST-DATE-INTEGER.
 
-      D    DISPLAY 'WS-AGE-HOURS ' WS-AGE-HOURS.  
+           COMPUTE WS-TOTAL-AGE-MIN = WS-DAY-DIFF * 1440
+                                  + WS-RUN-TIME-MIN - WS-POST-TIME-MIN.
+
+           IF WS-TOTAL-AGE-MIN > 0 THEN
+              COMPUTE WS-AGE-HOURS = WS-TOTAL-AGE-MIN / 60
+           ELSE
+              MOVE 0 TO WS-AGE-HOURS
+           END-IF.
+
+      D    DISPLAY 'WS-AGE-HOURS ' WS-AGE-HOURS.
 
       *
        5100-GET-AGE-HOURS-EXIT.
-      *-----------------------*  
-           EXIT.        
+      *-----------------------*
+           EXIT.
 
       *
-       6000-PRINT-OUTPUT.
-      *-----------------*
-           MOVE  HACK-IN-ID        TO HACK-OUT-ID.
-           MOVE  HACK-IN-TITLE     TO HACK-OUT-TITLE.
-           MOVE  HACK-IN-POINTS    TO HACK-OUT-POINTS.
-           MOVE  HACK-IN-COMMENTS  TO HACK-OUT-COMMENTS.
-           MOVE  HACK-IN-AUTHOR    TO HACK-OUT-AUTHOR.
-           MOVE  WS-POST-TIME      TO HACK-OUT-TIME.              
-           MOVE  WS-RANKING-SCORE  TO HACK-OUT-RANKING-SCORE.
-           WRITE OUTPUT-REC        FROM HACKER-OUT-FIELDS.
-       6000-PRINT-OUTPUT-EXIT.
-      *----------------------* 
-           EXIT. 
+       6000-SORT-INPUT.
+      *---------------*
+           PERFORM 2000-READ-RECORD
+              THRU 2000-READ-RECORD-EXIT.
+
+           PERFORM UNTIL LASTREC = 'Y'
+
+                 PERFORM 3000-PARSE-RECORD
+                    THRU 3000-PARSE-RECORD-EXIT
+
+                 PERFORM 4000-CHECK-TITLE
+                    THRU 4000-CHECK-TITLE-EXIT
+
+                 IF WS-COUNT > 0 THEN
+      D             DISPLAY 'INPUT-REC ' INPUT-REC
+
+                    PERFORM 5000-GET-RANK-SCORE
+                       THRU 5000-GET-RANK-SCORE-EXIT
+
+                    PERFORM 6100-BUILD-SORT-REC
+                       THRU 6100-BUILD-SORT-REC-EXIT
+
+                    RELEASE SD-REC
+                 END-IF
+
+                 PERFORM 2000-READ-RECORD
+                    THRU 2000-READ-RECORD-EXIT
+           END-PERFORM.
+       6000-SORT-INPUT-EXIT.
+      *--------------------*
+           EXIT.
+
+      *
+       6100-BUILD-SORT-REC.
+      *--------------------*
+           MOVE  HACK-IN-ID        TO SD-ID.
+           MOVE  HACK-IN-TITLE     TO SD-TITLE.
+           MOVE  HACK-IN-POINTS    TO SD-POINTS.
+           MOVE  HACK-IN-COMMENTS  TO SD-COMMENTS.
+           MOVE  HACK-IN-AUTHOR    TO SD-AUTHOR.
+           MOVE  WS-POST-TIME      TO SD-TIME.
+           MOVE  WS-MATCH-FLAGS    TO SD-MATCH-FLAGS.
+           MOVE  WS-RANKING-SCORE  TO SD-RANKING-SCORE.
+       6100-BUILD-SORT-REC-EXIT.
+      *---------------------------*
+           EXIT.
+
+      *
+      * WRITES ONLY THE TOP 30 RANKING-SCORE RECORDS OFF THE SORTED
+      * FILE SO OUDD01 IS A LEADERBOARD INSTEAD OF A PASS-THROUGH.
+       8000-SORT-OUTPUT.
+      *----------------*
+           MOVE 'N' TO LASTREC.
+           RETURN SORT-FILE AT END MOVE 'Y' TO LASTREC.
+           PERFORM UNTIL LASTREC = 'Y' OR WS-TOP-COUNT >= 30
+                 ADD 1 TO WS-TOP-COUNT
+                 PERFORM 8100-WRITE-TOP-RECORD
+                    THRU 8100-WRITE-TOP-RECORD-EXIT
+                 RETURN SORT-FILE AT END MOVE 'Y' TO LASTREC
+           END-PERFORM.
+       8000-SORT-OUTPUT-EXIT.
+      *--------------------*
+           EXIT.
+
+      *
+       8100-WRITE-TOP-RECORD.
+      *----------------------*
+           MOVE  SD-ID              TO HACK-OUT-ID.
+           MOVE  SD-TITLE           TO HACK-OUT-TITLE.
+           MOVE  SD-POINTS          TO HACK-OUT-POINTS.
+           MOVE  SD-COMMENTS        TO HACK-OUT-COMMENTS.
+           MOVE  SD-AUTHOR          TO HACK-OUT-AUTHOR.
+           MOVE  SD-TIME            TO HACK-OUT-TIME.
+           MOVE  SD-MATCH-FLAGS     TO HACK-OUT-MATCH-FLAGS.
+           MOVE  SD-RANKING-SCORE   TO HACK-OUT-RANKING-SCORE.
+           WRITE OUTPUT-REC         FROM HACKER-OUT-FIELDS.
+       8100-WRITE-TOP-RECORD-EXIT.
+      *---------------------------*
+           EXIT.
 
       *
        9000-CLOSE-FILES.
