@@ -14,6 +14,22 @@
               ORGANIZATION IS SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL.
 
+           SELECT OUT002 ASSIGN TO OUTCSV
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT OUT003 ASSIGN TO OUTEXCP
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+      * DAILY TREND HISTORY - OPENED EXTEND SO EACH RUN APPENDS ONE
+      * ROW PER COUNTRY INSTEAD OF OVERWRITING THE PRIOR RUN'S DATA.
+      * COVTREND READS THE ACCUMULATED FILE TO REPORT WEEK-OVER-WEEK
+      * MOVEMENT.
+           SELECT OUT004 ASSIGN TO OUTTRND
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  IN001 RECORDING MODE F
@@ -28,6 +44,44 @@
                DATA RECORD IS OUTPUT-REC.
        01  OUTPUT-REC           PIC X(166).
 
+      * CSV SIDECAR - PLAIN COMMA-DELIMITED VALUES, NO HEADERS OR
+      * CENTERING, FOR LOADING INTO A SPREADSHEET OR BI TOOL.
+       FD  OUT002 RECORDING MODE F
+               RECORD CONTAINS 200 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CSV-OUTPUT-REC.
+       01  CSV-OUTPUT-REC       PIC X(200).
+
+      * EXCEPTION FILE - RAW RECORD PLUS REASON CODE, FOR ANY ROW
+      * 6100-VALIDATE-RECORD REJECTS BEFORE IT REACHES THE REPORT.
+       FD  OUT003 RECORDING MODE F
+               RECORD CONTAINS 202 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS EXCP-OUTPUT-REC.
+       01  EXCP-OUTPUT-REC.
+           05  EXCP-RAW-REC         PIC X(170).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  EXCP-REASON          PIC X(30).
+
+      * ONE ROW PER COUNTRY PER RUN, APPENDED ACROSS RUNS.
+       FD  OUT004 RECORDING MODE F
+               RECORD CONTAINS 88 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS TREND-OUTPUT-REC.
+       01  TREND-OUTPUT-REC.
+           05  TRND-RUN-DATE            PIC 9(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  TRND-COUNTRY-CODE        PIC X(04).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  TRND-COUNTRY             PIC X(33).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  TRND-NEW-CONFIRMED       PIC 9(07).
+           05  TRND-TOTAL-CONFIRMED     PIC 9(09).
+           05  TRND-NEW-DEATHS          PIC 9(05).
+           05  TRND-TOTAL-DEATHS        PIC 9(07).
+           05  TRND-NEW-RECOVERED       PIC 9(05).
+           05  TRND-TOTAL-RECOVERED     PIC 9(07).
+
        WORKING-STORAGE SECTION.
 
        77  WS-COUNT             PIC 9(02) VALUE ZEROS.
@@ -37,6 +91,19 @@
        01  FILLER.
            05 LASTREC           PIC X VALUE SPACE.
 
+       01  WS-EXCEPTION-DATA.
+           05  WS-VALID-REC         PIC X(01) VALUE 'Y'.
+           05  WS-SKIP-COUNT        PIC 9(05) COMP VALUE 0.
+           05  WS-REJECT-REASON     PIC X(30) VALUE SPACES.
+           05  WS-CHECK-FIELD       PIC X(09) VALUE SPACES.
+
+       01  WS-SKIP-COUNT-LINE.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  FILLER               PIC X(19) VALUE
+               'RECORDS SKIPPED : '.
+           05  WS-SKIP-COUNT-EDIT    PIC ZZZZ9.
+           05  FILLER               PIC X(141) VALUE SPACES.
+
        01  WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
                10  WS-CURRENT-YEAR         PIC 9(04).
@@ -147,6 +214,22 @@
            05  FILLER         PIC X(07) VALUE '*******'.
            05  FILLER         PIC X(01) VALUE SPACE.
 
+       01  WS-WORLD-TOTALS.
+           05  WS-TOT-NEW-CONFIRMED        PIC S9(9) COMP-3 VALUE 0.
+           05  WS-TOT-TOTAL-CONFIRMED      PIC S9(9) COMP-3 VALUE 0.
+           05  WS-TOT-NEW-DEATHS           PIC S9(9) COMP-3 VALUE 0.
+           05  WS-TOT-TOTAL-DEATHS         PIC S9(9) COMP-3 VALUE 0.
+           05  WS-TOT-NEW-RECOVERED        PIC S9(9) COMP-3 VALUE 0.
+           05  WS-TOT-TOTAL-RECOVERED      PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-WORLD-EDIT-FIELDS.
+           05  WS-EDIT-NEW-CONFIRMED       PIC Z(6)9.
+           05  WS-EDIT-TOTAL-CONFIRMED     PIC Z(8)9.
+           05  WS-EDIT-NEW-DEATHS          PIC Z(4)9.
+           05  WS-EDIT-TOTAL-DEATHS        PIC Z(6)9.
+           05  WS-EDIT-NEW-RECOVERED       PIC Z(4)9.
+           05  WS-EDIT-TOTAL-RECOVERED     PIC Z(6)9.
+
        01  WS-PRT-REC.
            05  FILLER                      PIC X(01) VALUE SPACE.
            05  WS-PRT-TIMESTAMP            PIC X(24).
@@ -181,6 +264,9 @@
       *---------------* 
            OPEN INPUT  IN001.
            OPEN OUTPUT OUT001.
+           OPEN OUTPUT OUT002.
+           OPEN OUTPUT OUT003.
+           OPEN EXTEND OUT004.
       *
        2000-WRITE-HEADERS.
       *------------------* 
@@ -204,17 +290,80 @@
            PERFORM UNTIL LASTREC = 'Y'
                  PERFORM 6000-PARSE-RECORD
                  IF UCR-ID NOT = "ID" THEN
-                       PERFORM 7000-WRITE-CONTENT
+                       PERFORM 6100-VALIDATE-RECORD
+                       IF WS-VALID-REC = 'Y' THEN
+                             PERFORM 3100-ACCUM-WORLD-TOTALS
+                             PERFORM 7000-WRITE-CONTENT
+                       ELSE
+                             PERFORM 6200-WRITE-EXCEPTION
+                       END-IF
                  END-IF
                  PERFORM 5000-READ-RECORD
            END-PERFORM.
+           PERFORM 3200-WRITE-WORLD-TOTAL.
+           MOVE WS-SKIP-COUNT TO WS-SKIP-COUNT-EDIT.
+           WRITE OUTPUT-REC FROM WS-SKIP-COUNT-LINE.
            WRITE OUTPUT-REC FROM HEADER-5.
 
+      *
+       3100-ACCUM-WORLD-TOTALS.
+      *-----------------------*
+           ADD FUNCTION NUMVAL(UCR-NEW-CONFIRMED)
+                                  TO WS-TOT-NEW-CONFIRMED.
+           ADD FUNCTION NUMVAL(UCR-TOTAL-CONFIRMED)
+                                  TO WS-TOT-TOTAL-CONFIRMED.
+           ADD FUNCTION NUMVAL(UCR-NEW-DEATHS)
+                                  TO WS-TOT-NEW-DEATHS.
+           ADD FUNCTION NUMVAL(UCR-TOTAL-DEATHS)
+                                  TO WS-TOT-TOTAL-DEATHS.
+           ADD FUNCTION NUMVAL(UCR-NEW-RECOVERED)
+                                  TO WS-TOT-NEW-RECOVERED.
+           ADD FUNCTION NUMVAL(UCR-TOTAL-RECOVERED)
+                                  TO WS-TOT-TOTAL-RECOVERED.
+           EXIT.
+      *
+       3200-WRITE-WORLD-TOTAL.
+      *----------------------*
+           MOVE SPACES TO WS-PRT-REC.
+           MOVE SPACES TO UCR-COUNTRY.
+           MOVE 'WORLD TOTAL' TO UCR-COUNTRY.
+           PERFORM 7100-MOVE-COUNTRY.
+
+           MOVE WS-TOT-NEW-CONFIRMED    TO WS-EDIT-NEW-CONFIRMED.
+           MOVE WS-EDIT-NEW-CONFIRMED   TO UCR-NEW-CONFIRMED.
+           PERFORM 7300-MOVE-NEW-CONFIRMED.
+
+           MOVE WS-TOT-TOTAL-CONFIRMED  TO WS-EDIT-TOTAL-CONFIRMED.
+           MOVE WS-EDIT-TOTAL-CONFIRMED TO UCR-TOTAL-CONFIRMED.
+           PERFORM 7400-MOVE-TOTAL-CONFIRMED.
+
+           MOVE WS-TOT-NEW-DEATHS       TO WS-EDIT-NEW-DEATHS.
+           MOVE WS-EDIT-NEW-DEATHS      TO UCR-NEW-DEATHS.
+           PERFORM 7500-MOVE-NEW-DEATHS.
+
+           MOVE WS-TOT-TOTAL-DEATHS     TO WS-EDIT-TOTAL-DEATHS.
+           MOVE WS-EDIT-TOTAL-DEATHS    TO UCR-TOTAL-DEATHS.
+           PERFORM 7600-MOVE-TOTAL-DEATHS.
+
+           MOVE WS-TOT-NEW-RECOVERED    TO WS-EDIT-NEW-RECOVERED.
+           MOVE WS-EDIT-NEW-RECOVERED   TO UCR-NEW-RECOVERED.
+           PERFORM 7700-MOVE-NEW-RECOVERED.
+
+           MOVE WS-TOT-TOTAL-RECOVERED  TO WS-EDIT-TOTAL-RECOVERED.
+           MOVE WS-EDIT-TOTAL-RECOVERED TO UCR-TOTAL-RECOVERED.
+           PERFORM 7800-MOVE-TOTAL-RECOVERED.
+
+           WRITE OUTPUT-REC FROM WS-PRT-REC.
+           EXIT.
+
       *
        4000-CLOSE-STOP.
       *---------------* 
            CLOSE IN001.
            CLOSE OUT001.
+           CLOSE OUT002.
+           CLOSE OUT003.
+           CLOSE OUT004.
            GOBACK.
       *
        5000-READ-RECORD.
@@ -229,6 +378,12 @@
       * FOR COUNTRY NAMES CONTAINING ','
            INSPECT COVID-REC
               REPLACING FIRST ", " BY '# '.
+
+      * A TRUNCATED RECORD (FEWER COMMAS THAN FIELDS) LEAVES UNSTRING
+      * FROM TOUCHING THE TRAILING TARGETS, SO THEY MUST BE CLEARED
+      * FIRST OR 6100-VALIDATE-RECORD'S BLANK-CHECK WILL SEE THE PRIOR
+      * RECORD'S VALUES INSTEAD OF DETECTING THE SHORTAGE.
+           MOVE SPACES TO UNSTRING-COVID-REC.
            UNSTRING COVID-REC DELIMITED BY ','
            INTO UCR-ID, UCR-COUNTRY, UCR-COUNTRY-CODE, UCR-SLUG,
            UCR-NEW-CONFIRMED, UCR-TOTAL-CONFIRMED, UCR-NEW-DEATHS,
@@ -236,6 +391,101 @@
            UCR-DATE-TIME-REC
            END-UNSTRING.
            EXIT.
+      *
+       6100-VALIDATE-RECORD.
+      *--------------------*
+           MOVE 'Y' TO WS-VALID-REC.
+
+           IF FUNCTION TRIM(UCR-COUNTRY-CODE) = SPACES THEN
+                MOVE 'N' TO WS-VALID-REC
+                MOVE 'MISSING COUNTRY CODE' TO WS-REJECT-REASON
+           ELSE IF FUNCTION TRIM(UCR-DATE-TIME) = SPACES THEN
+                MOVE 'N' TO WS-VALID-REC
+                MOVE 'MISSING TIMESTAMP' TO WS-REJECT-REASON
+           ELSE
+                PERFORM 6110-CHECK-NEW-CONFIRMED
+                PERFORM 6110-CHECK-TOTAL-CONFIRMED
+                PERFORM 6110-CHECK-NEW-DEATHS
+                PERFORM 6110-CHECK-TOTAL-DEATHS
+                PERFORM 6110-CHECK-NEW-RECOVERED
+                PERFORM 6110-CHECK-TOTAL-RECOVERED
+           END-IF.
+           EXIT.
+      *
+       6110-CHECK-NEW-CONFIRMED.
+      *------------------------*
+           MOVE SPACES TO WS-CHECK-FIELD.
+           MOVE FUNCTION TRIM(UCR-NEW-CONFIRMED) TO WS-CHECK-FIELD.
+           IF WS-CHECK-FIELD NOT = SPACES AND
+              WS-CHECK-FIELD NOT NUMERIC THEN
+                MOVE 'N' TO WS-VALID-REC
+                MOVE 'NON-NUMERIC AMOUNT FIELD' TO WS-REJECT-REASON
+           END-IF.
+           EXIT.
+      *
+       6110-CHECK-TOTAL-CONFIRMED.
+      *--------------------------*
+           MOVE SPACES TO WS-CHECK-FIELD.
+           MOVE FUNCTION TRIM(UCR-TOTAL-CONFIRMED) TO WS-CHECK-FIELD.
+           IF WS-CHECK-FIELD NOT = SPACES AND
+              WS-CHECK-FIELD NOT NUMERIC THEN
+                MOVE 'N' TO WS-VALID-REC
+                MOVE 'NON-NUMERIC AMOUNT FIELD' TO WS-REJECT-REASON
+           END-IF.
+           EXIT.
+      *
+       6110-CHECK-NEW-DEATHS.
+      *---------------------*
+           MOVE SPACES TO WS-CHECK-FIELD.
+           MOVE FUNCTION TRIM(UCR-NEW-DEATHS) TO WS-CHECK-FIELD.
+           IF WS-CHECK-FIELD NOT = SPACES AND
+              WS-CHECK-FIELD NOT NUMERIC THEN
+                MOVE 'N' TO WS-VALID-REC
+                MOVE 'NON-NUMERIC AMOUNT FIELD' TO WS-REJECT-REASON
+           END-IF.
+           EXIT.
+      *
+       6110-CHECK-TOTAL-DEATHS.
+      *-----------------------*
+           MOVE SPACES TO WS-CHECK-FIELD.
+           MOVE FUNCTION TRIM(UCR-TOTAL-DEATHS) TO WS-CHECK-FIELD.
+           IF WS-CHECK-FIELD NOT = SPACES AND
+              WS-CHECK-FIELD NOT NUMERIC THEN
+                MOVE 'N' TO WS-VALID-REC
+                MOVE 'NON-NUMERIC AMOUNT FIELD' TO WS-REJECT-REASON
+           END-IF.
+           EXIT.
+      *
+       6110-CHECK-NEW-RECOVERED.
+      *------------------------*
+           MOVE SPACES TO WS-CHECK-FIELD.
+           MOVE FUNCTION TRIM(UCR-NEW-RECOVERED) TO WS-CHECK-FIELD.
+           IF WS-CHECK-FIELD NOT = SPACES AND
+              WS-CHECK-FIELD NOT NUMERIC THEN
+                MOVE 'N' TO WS-VALID-REC
+                MOVE 'NON-NUMERIC AMOUNT FIELD' TO WS-REJECT-REASON
+           END-IF.
+           EXIT.
+      *
+       6110-CHECK-TOTAL-RECOVERED.
+      *--------------------------*
+           MOVE SPACES TO WS-CHECK-FIELD.
+           MOVE FUNCTION TRIM(UCR-TOTAL-RECOVERED) TO WS-CHECK-FIELD.
+           IF WS-CHECK-FIELD NOT = SPACES AND
+              WS-CHECK-FIELD NOT NUMERIC THEN
+                MOVE 'N' TO WS-VALID-REC
+                MOVE 'NON-NUMERIC AMOUNT FIELD' TO WS-REJECT-REASON
+           END-IF.
+           EXIT.
+      *
+       6200-WRITE-EXCEPTION.
+      *---------------------*
+           ADD 1 TO WS-SKIP-COUNT.
+           MOVE SPACES       TO EXCP-OUTPUT-REC.
+           MOVE COVID-REC    TO EXCP-RAW-REC.
+           MOVE WS-REJECT-REASON TO EXCP-REASON.
+           WRITE EXCP-OUTPUT-REC.
+           EXIT.
       *
        7000-WRITE-CONTENT.
       *------------------* 
@@ -259,8 +509,12 @@
            PERFORM 7700-MOVE-NEW-RECOVERED.
 
            PERFORM 7800-MOVE-TOTAL-RECOVERED.
-           
+
            WRITE OUTPUT-REC FROM WS-PRT-REC.
+
+           PERFORM 7900-WRITE-CSV-CONTENT.
+
+           PERFORM 7950-WRITE-TREND-CONTENT.
            EXIT.
       *
        7100-MOVE-COUNTRY.
@@ -301,83 +555,133 @@
        7300-MOVE-NEW-CONFIRMED.
       *-----------------------* 
            MOVE 0 TO WS-COUNT.
-           INSPECT FUNCTION TRIM(UCR-NEW-CONFIRMED, TRAILING)
+           INSPECT FUNCTION TRIM(UCR-NEW-CONFIRMED)
                    TALLYING WS-COUNT FOR CHARACTERS.
            MOVE SPACES TO WS-PRT-NEW-CONFIRMED.
            COMPUTE WS-PRT-LENGTH = FUNCTION
                                        LENGTH(WS-PRT-NEW-CONFIRMED).
            COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
                                        / 2 + 1.
-           MOVE FUNCTION TRIM(UCR-NEW-CONFIRMED, TRAILING)
+           MOVE FUNCTION TRIM(UCR-NEW-CONFIRMED)
                 TO WS-PRT-NEW-CONFIRMED(WS-PRT-START:WS-COUNT).
            EXIT.
       *
        7400-MOVE-TOTAL-CONFIRMED.
       *-------------------------* 
            MOVE 0 TO WS-COUNT.
-           INSPECT FUNCTION TRIM(UCR-TOTAL-CONFIRMED, TRAILING)
+           INSPECT FUNCTION TRIM(UCR-TOTAL-CONFIRMED)
                    TALLYING WS-COUNT FOR CHARACTERS.
            MOVE SPACES TO WS-PRT-TOTAL-CONFIRMED.
            COMPUTE WS-PRT-LENGTH = FUNCTION
                                        LENGTH(WS-PRT-TOTAL-CONFIRMED).
            COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
                                        / 2 + 1.
-           MOVE FUNCTION TRIM(UCR-TOTAL-CONFIRMED, TRAILING)
+           MOVE FUNCTION TRIM(UCR-TOTAL-CONFIRMED)
                 TO WS-PRT-TOTAL-CONFIRMED(WS-PRT-START:WS-COUNT).
            EXIT.
       *
        7500-MOVE-NEW-DEATHS.
       *--------------------* 
            MOVE 0 TO WS-COUNT.
-           INSPECT FUNCTION TRIM(UCR-NEW-DEATHS, TRAILING)
+           INSPECT FUNCTION TRIM(UCR-NEW-DEATHS)
                    TALLYING WS-COUNT FOR CHARACTERS.
            MOVE SPACES TO WS-PRT-NEW-DEATHS.
            COMPUTE WS-PRT-LENGTH = FUNCTION
                                        LENGTH(WS-PRT-NEW-DEATHS).
            COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
                                        / 2 + 1.
-           MOVE FUNCTION TRIM(UCR-NEW-DEATHS, TRAILING)
+           MOVE FUNCTION TRIM(UCR-NEW-DEATHS)
                 TO WS-PRT-NEW-DEATHS(WS-PRT-START:WS-COUNT).
            EXIT.
       *
        7600-MOVE-TOTAL-DEATHS.
       *----------------------* 
            MOVE 0 TO WS-COUNT.
-           INSPECT FUNCTION TRIM(UCR-TOTAL-DEATHS, TRAILING)
+           INSPECT FUNCTION TRIM(UCR-TOTAL-DEATHS)
                    TALLYING WS-COUNT FOR CHARACTERS.
            MOVE SPACES TO WS-PRT-TOTAL-DEATHS.
            COMPUTE WS-PRT-LENGTH = FUNCTION
                                        LENGTH(WS-PRT-TOTAL-DEATHS).
            COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
                                        / 2 + 1.
-           MOVE FUNCTION TRIM(UCR-TOTAL-DEATHS, TRAILING)
+           MOVE FUNCTION TRIM(UCR-TOTAL-DEATHS)
                 TO WS-PRT-TOTAL-DEATHS(WS-PRT-START:WS-COUNT).
            EXIT.
       *
        7700-MOVE-NEW-RECOVERED.
       *-----------------------* 
            MOVE 0 TO WS-COUNT.
-           INSPECT FUNCTION TRIM(UCR-NEW-RECOVERED, TRAILING)
+           INSPECT FUNCTION TRIM(UCR-NEW-RECOVERED)
                    TALLYING WS-COUNT FOR CHARACTERS.
            MOVE SPACES TO WS-PRT-NEW-RECOVERED.
            COMPUTE WS-PRT-LENGTH = FUNCTION
                                        LENGTH(WS-PRT-NEW-RECOVERED).
            COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
                                        / 2 + 1.
-           MOVE FUNCTION TRIM(UCR-NEW-RECOVERED, TRAILING)
+           MOVE FUNCTION TRIM(UCR-NEW-RECOVERED)
                 TO WS-PRT-NEW-RECOVERED(WS-PRT-START:WS-COUNT).
            EXIT.
       *
        7800-MOVE-TOTAL-RECOVERED.
       *-------------------------* 
            MOVE 0 TO WS-COUNT.
-           INSPECT FUNCTION TRIM(UCR-TOTAL-RECOVERED, TRAILING)
+           INSPECT FUNCTION TRIM(UCR-TOTAL-RECOVERED)
                    TALLYING WS-COUNT FOR CHARACTERS.
            MOVE SPACES TO WS-PRT-TOTAL-RECOVERED.
            COMPUTE WS-PRT-LENGTH = FUNCTION
                                        LENGTH(WS-PRT-TOTAL-RECOVERED).
            COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
                                        / 2 + 1.
-           MOVE FUNCTION TRIM(UCR-TOTAL-RECOVERED, TRAILING)
+           MOVE FUNCTION TRIM(UCR-TOTAL-RECOVERED)
                 TO WS-PRT-TOTAL-RECOVERED(WS-PRT-START:WS-COUNT).
            EXIT.
+      *
+       7900-WRITE-CSV-CONTENT.
+      *----------------------*
+           MOVE SPACES TO CSV-OUTPUT-REC.
+           STRING
+                FUNCTION TRIM(UCR-DATE-TIME)        DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(UCR-COUNTRY)          DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(UCR-COUNTRY-CODE)     DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(UCR-SLUG)             DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(UCR-NEW-CONFIRMED)    DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(UCR-TOTAL-CONFIRMED)  DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(UCR-NEW-DEATHS)       DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(UCR-TOTAL-DEATHS)     DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(UCR-NEW-RECOVERED)    DELIMITED BY SIZE
+                ','                                 DELIMITED BY SIZE
+                FUNCTION TRIM(UCR-TOTAL-RECOVERED)  DELIMITED BY SIZE
+           INTO CSV-OUTPUT-REC
+           END-STRING.
+           WRITE CSV-OUTPUT-REC.
+           EXIT.
+      *
+       7950-WRITE-TREND-CONTENT.
+      *------------------------*
+           MOVE SPACES            TO TREND-OUTPUT-REC.
+           MOVE WS-CURRENT-DATE    TO TRND-RUN-DATE.
+           MOVE UCR-COUNTRY-CODE   TO TRND-COUNTRY-CODE.
+           MOVE FUNCTION TRIM(UCR-COUNTRY, TRAILING)
+                                   TO TRND-COUNTRY.
+           MOVE FUNCTION NUMVAL(UCR-NEW-CONFIRMED)
+                                   TO TRND-NEW-CONFIRMED.
+           MOVE FUNCTION NUMVAL(UCR-TOTAL-CONFIRMED)
+                                   TO TRND-TOTAL-CONFIRMED.
+           MOVE FUNCTION NUMVAL(UCR-NEW-DEATHS)
+                                   TO TRND-NEW-DEATHS.
+           MOVE FUNCTION NUMVAL(UCR-TOTAL-DEATHS)
+                                   TO TRND-TOTAL-DEATHS.
+           MOVE FUNCTION NUMVAL(UCR-NEW-RECOVERED)
+                                   TO TRND-NEW-RECOVERED.
+           MOVE FUNCTION NUMVAL(UCR-TOTAL-RECOVERED)
+                                   TO TRND-TOTAL-RECOVERED.
+           WRITE TREND-OUTPUT-REC.
+           EXIT.
