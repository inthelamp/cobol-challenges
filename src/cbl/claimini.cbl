@@ -0,0 +1,143 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CLAIMINI.
+       AUTHOR.        DONGWON K.
+      *
+      * BATCH INITIAL LOAD FOR THE UNEMP-CLAIM-FILE VSAM. READS A
+      * SEQUENTIAL EXTRACT OF CLAIM RECORDS (SAME ID + CLAIMS-DATA
+      * SHAPE GETCLAIM EXPECTS ON ITS INSERT COMMAND) AND DRIVES
+      * GETCLAIM ONCE PER RECORD THE SAME WAY UNEMPCLM DOES, SO THE
+      * VSAM NEVER NEEDS TO BE POPULATED BY HAND THROUGH SYSIN.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN001 ASSIGN TO INDD01
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  IN001 RECORDING MODE F
+               RECORD CONTAINS 288 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS LOAD-INPUT-REC.
+       01  LOAD-INPUT-REC.
+           05  LOAD-ID               PIC X(08).
+           05  LOAD-CLAIMS           PIC X(280).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILLER.
+           05 LASTREC                PIC X VALUE SPACE.
+
+       01  WS-LOAD-COUNT             PIC 9(05) COMP VALUE 0.
+       01  WS-ERROR-COUNT            PIC 9(05) COMP VALUE 0.
+
+       01  WS-NUM-OF-RECS            PIC 9(03) VALUE 1.
+
+       01  WS-SEARCH-DATA.
+           05 WS-SEARCH-CMD          PIC X(01) VALUE 'I'.
+           05 WS-SEARCH-REC.
+              10 WS-SEARCH-ID        PIC X(08) VALUE SPACES.
+              10 WS-SEARCH-CLAIMS    PIC X(280) VALUE SPACES.
+
+       01  WS-RETURN-DATA.
+           05 FILLER                 OCCURS 1 TO 200
+                                     DEPENDING ON WS-NUM-OF-RECS.
+              10 WS-RETURN-REC-LEN   PIC 9(03) COMP.
+              10 WS-RETURN-ID        PIC X(08).
+              10 WS-RETURN-REC       PIC X(280).
+
+       01  WS-RETURN-CODE            PIC X(02).
+           88 C-STATUS-OK            VALUE '00'.
+           88 C-STATUS-ABEND         VALUE '12'.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+
+       0000-MAIN-PARA.
+      *--------------*
+           PERFORM 1000-OPEN-FILE
+              THRU 1000-OPEN-FILE-EXIT.
+
+           PERFORM 2000-READ-RECORD
+              THRU 2000-READ-RECORD-EXIT.
+
+           PERFORM UNTIL LASTREC = 'Y'
+                 PERFORM 3000-LOAD-CLAIM
+                    THRU 3000-LOAD-CLAIM-EXIT
+
+                 PERFORM 2000-READ-RECORD
+                    THRU 2000-READ-RECORD-EXIT
+           END-PERFORM.
+
+           PERFORM 8000-WRITE-SUMMARY
+              THRU 8000-WRITE-SUMMARY-EXIT.
+
+           PERFORM 9000-CLOSE-FILE
+              THRU 9000-CLOSE-FILE-EXIT.
+
+           GOBACK.
+      *
+
+       1000-OPEN-FILE.
+      *--------------*
+           OPEN INPUT IN001.
+       1000-OPEN-FILE-EXIT.
+      *-------------------*
+           EXIT.
+
+       2000-READ-RECORD.
+      *----------------*
+           READ IN001
+              AT END MOVE 'Y' TO LASTREC
+           END-READ.
+       2000-READ-RECORD-EXIT.
+      *---------------------*
+           EXIT.
+
+       3000-LOAD-CLAIM.
+      *----------------*
+           MOVE 'I'              TO WS-SEARCH-CMD.
+           MOVE LOAD-ID          TO WS-SEARCH-ID.
+           MOVE LOAD-CLAIMS      TO WS-SEARCH-CLAIMS.
+           MOVE 1                TO WS-NUM-OF-RECS.
+
+           CALL 'GETCLAIM' USING BY CONTENT   WS-SEARCH-DATA,
+                                 BY REFERENCE WS-NUM-OF-RECS,
+                                 BY REFERENCE WS-RETURN-DATA,
+                                 BY REFERENCE WS-RETURN-CODE.
+
+           IF C-STATUS-OK THEN
+                ADD 1 TO WS-LOAD-COUNT
+                DISPLAY 'CLAIM RECORD LOADED : ' LOAD-ID
+           ELSE
+                ADD 1 TO WS-ERROR-COUNT
+                DISPLAY 'CLAIM RECORD NOT LOADED : ' LOAD-ID
+                        ' RETURN CODE ' WS-RETURN-CODE
+           END-IF.
+       3000-LOAD-CLAIM-EXIT.
+      *----------------------*
+           EXIT.
+
+       8000-WRITE-SUMMARY.
+      *-------------------*
+           DISPLAY 'CLAIM INITIAL LOAD COMPLETE'.
+           DISPLAY 'RECORDS LOADED : ' WS-LOAD-COUNT.
+           DISPLAY 'RECORDS REJECTED : ' WS-ERROR-COUNT.
+       8000-WRITE-SUMMARY-EXIT.
+      *-----------------------*
+           EXIT.
+
+       9000-CLOSE-FILE.
+      *---------------*
+           CLOSE IN001.
+       9000-CLOSE-FILE-EXIT.
+      *--------------------*
+           EXIT.
