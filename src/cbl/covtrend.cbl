@@ -0,0 +1,460 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COVTREND.
+       AUTHOR.        DONGWON K.
+      *
+      * READS THE ACCUMULATED DAILY TREND HISTORY OUTTRND BUILDS UP
+      * ACROSS REPEATED COVIDRPT RUNS AND REPORTS, PER COUNTRY, THE
+      * DAY-OVER-DAY MOVEMENT IN CUMULATIVE TOTALS BETWEEN EACH
+      * CONSECUTIVE PAIR OF RUNS STILL INSIDE THE TREND WINDOW, SO THE
+      * READER CAN TELL WHETHER A COUNTRY'S GROWTH IS ACCELERATING OR
+      * SLOWING ACROSS THE WINDOW INSTEAD OF JUST WHERE IT NETTED OUT.
+      * THE WINDOW WIDTH (DAYS BACK FROM TODAY) COMES FROM THE CTL001
+      * CONTROL RECORD READ AT START-UP - SEE 1500-READ-CONTROL-DAYS -
+      * AND DEFAULTS TO 7 DAYS WHEN NO CONTROL RECORD IS SUPPLIED.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN001 ASSIGN TO INTRND
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT OUT001 ASSIGN TO OUTWOW
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+      * RUN-TIME TREND-WINDOW-WIDTH CONTROL RECORD, READ ONCE AT
+      * START-UP - MIRRORS UNEMPCLM'S CTL001 CONTROL-TOTALS FILE SO
+      * THE WINDOW CAN BE WIDENED PER RUN WITHOUT A RECOMPILE.
+           SELECT CTL001 ASSIGN TO INCTL
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT SORT-FILE ASSIGN TO SRTWOW.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN001 RECORDING MODE F
+               RECORD CONTAINS 88 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS TREND-INPUT-REC.
+       01  TREND-INPUT-REC.
+           05  TRND-RUN-DATE            PIC 9(08).
+           05  FILLER                   PIC X(01).
+           05  TRND-COUNTRY-CODE        PIC X(04).
+           05  FILLER                   PIC X(01).
+           05  TRND-COUNTRY             PIC X(33).
+           05  FILLER                   PIC X(01).
+           05  TRND-NEW-CONFIRMED       PIC 9(07).
+           05  TRND-TOTAL-CONFIRMED     PIC 9(09).
+           05  TRND-NEW-DEATHS          PIC 9(05).
+           05  TRND-TOTAL-DEATHS        PIC 9(07).
+           05  TRND-NEW-RECOVERED       PIC 9(05).
+           05  TRND-TOTAL-RECOVERED     PIC 9(07).
+
+       FD  OUT001 RECORDING MODE F
+               RECORD CONTAINS 133 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS OUTPUT-REC.
+       01  OUTPUT-REC           PIC X(133).
+
+       FD  CTL001 RECORDING MODE F
+               RECORD CONTAINS 03 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CTL-INPUT-REC.
+       01  CTL-INPUT-REC.
+           05 CTL-TREND-DAYS-BACK      PIC 9(03).
+
+       SD  SORT-FILE
+               DATA RECORD IS SD-REC.
+       01  SD-REC.
+           05  SD-COUNTRY-CODE          PIC X(04).
+           05  SD-RUN-DATE              PIC 9(08).
+           05  SD-COUNTRY               PIC X(33).
+           05  SD-TOTAL-CONFIRMED       PIC 9(09).
+           05  SD-TOTAL-DEATHS          PIC 9(07).
+           05  SD-TOTAL-RECOVERED       PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-TREND-DAYS-BACK   PIC 9(03) VALUE 7.
+       77  WS-COUNT             PIC 9(02) VALUE ZEROS.
+       77  WS-PRT-LENGTH        PIC 9(02) VALUE ZEROS.
+       77  WS-PRT-START         PIC 9(02) VALUE ZEROS.
+
+       01  FILLER.
+           05 LASTREC           PIC X VALUE SPACE.
+           05 WS-FIRST-IN-GROUP PIC X VALUE 'Y'.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(04).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOUR         PIC 9(02).
+               10  WS-CURRENT-MINUTE       PIC 9(02).
+               10  WS-CURRENT-SECOND       PIC 9(02).
+               10  WS-CURRENT-CENTISECOND  PIC 9(02).
+
+       01  WS-CURRENT-DATE-NUM       PIC 9(08).
+       01  WS-CUTOFF-DATE            PIC 9(08).
+       01  WS-CUTOFF-INTEGER         PIC S9(09) COMP-3.
+
+       01  WS-PREV-COUNTRY-CODE      PIC X(04) VALUE SPACES.
+       01  WS-COUNTRY-TEMP           PIC X(33).
+       01  WS-CURR-COUNTRY           PIC X(33).
+
+      * PRIOR RUN'S TOTALS FOR THE COUNTRY CURRENTLY BEING ACCUMULATED
+      * IN THE SORT-FILE OUTPUT PROCEDURE - HOLDS THE IMMEDIATELY
+      * PRECEDING DAY, NOT THE OLDEST DAY IN THE WINDOW, SO EVERY
+      * CONSECUTIVE DAY-PAIR GETS ITS OWN DELTA LINE.
+       01  WS-PREV-DATA.
+           05  WS-PREV-RUN-DATE         PIC 9(08).
+           05  WS-PREV-TOTAL-CONFIRMED  PIC 9(09).
+           05  WS-PREV-TOTAL-DEATHS     PIC 9(07).
+           05  WS-PREV-TOTAL-RECOVERED  PIC 9(07).
+
+       01  WS-DELTA-DATA.
+           05  WS-DELTA-CONFIRMED       PIC S9(09) COMP-3.
+           05  WS-DELTA-DEATHS          PIC S9(07) COMP-3.
+           05  WS-DELTA-RECOVERED       PIC S9(07) COMP-3.
+           05  WS-PCT-CONFIRMED         PIC S9(04)V99 COMP-3.
+
+       01  HEADER-1.
+           05  FILLER         PIC X(46) VALUE SPACES.
+           05  FILLER         PIC X(40) VALUE
+           'Covid-19 Day-Over-Day Trend By Country'.
+           05  FILLER         PIC X(47) VALUE SPACES.
+      *
+       01  HEADER-2.
+           05  FILLER         PIC X(99) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'Year '.
+           05  HDR-YR         PIC 9(04).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'Month '.
+           05  HDR-MO         PIC X(02).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'Day '.
+           05  HDR-DAY        PIC X(02).
+           05  FILLER         PIC X(07) VALUE SPACES.
+
+       01  HEADER-3.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE 'COUNTRY'.
+           05  FILLER         PIC X(28) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'PREVIOUS'.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE 'CURRENT'.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'TOTAL'.
+           05  FILLER         PIC X(07) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'TOTAL'.
+           05  FILLER         PIC X(07) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'TOTAL'.
+           05  FILLER         PIC X(07) VALUE SPACES.
+           05  FILLER         PIC X(03) VALUE 'PCT'.
+           05  FILLER         PIC X(07) VALUE SPACES.
+
+       01  HEADER-4.
+           05  FILLER         PIC X(40) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'DATE'.
+           05  FILLER         PIC X(07) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'DATE'.
+           05  FILLER         PIC X(06) VALUE SPACES.
+           05  FILLER         PIC X(09) VALUE 'CONFIRMED'.
+           05  FILLER         PIC X(03) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'DEATHS'.
+           05  FILLER         PIC X(06) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'RECOVERD'.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'CHANGE'.
+           05  FILLER         PIC X(04) VALUE SPACES.
+
+       01  HEADER-5.
+           05  FILLER         PIC X(133) VALUE ALL '*'.
+
+       01  WS-PRT-REC.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-PRT-COUNTRY              PIC X(33).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-PRT-PREV-DATE            PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-PRT-CURR-DATE            PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-PRT-DELTA-CONFIRMED      PIC -(8)9.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-PRT-DELTA-DEATHS         PIC -(6)9.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-PRT-DELTA-RECOVERED      PIC -(6)9.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-PRT-PCT-CONFIRMED        PIC -(3)9.99.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+
+       01  WS-NO-HISTORY-REC.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-NOHIST-COUNTRY           PIC X(33).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-NOHIST-CURR-DATE         PIC X(10).
+           05  FILLER                      PIC X(75) VALUE SPACES.
+           05  FILLER                      PIC X(26) VALUE
+               'NO PRIOR DAY IN WINDOW'.
+
+      ****************************************************************
+      *                  PROCEDURE DIVISION                          *
+      ****************************************************************
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-PARA.
+      *--------------*
+           PERFORM 1000-OPEN-FILES
+              THRU 1000-OPEN-FILES-EXIT.
+
+           PERFORM 1500-READ-CONTROL-DAYS
+              THRU 1500-READ-CONTROL-DAYS-EXIT.
+
+           PERFORM 2000-WRITE-HEADERS
+              THRU 2000-WRITE-HEADERS-EXIT.
+
+           PERFORM 3000-PROC-RECORDS
+              THRU 3000-PROC-RECORDS-EXIT.
+
+           PERFORM 4000-CLOSE-STOP
+              THRU 4000-CLOSE-STOP-EXIT.
+
+           GOBACK.
+      *
+       1000-OPEN-FILES.
+      *---------------*
+           OPEN INPUT  IN001.
+           OPEN OUTPUT OUT001.
+       1000-OPEN-FILES-EXIT.
+      *--------------------*
+           EXIT.
+      *
+       1500-READ-CONTROL-DAYS.
+      *-----------------------*
+           OPEN INPUT CTL001.
+
+           READ CTL001
+              AT END
+                 DISPLAY 'NO TREND WINDOW CONTROL RECORD SUPPLIED - '
+                         'USING DEFAULT OF ' WS-TREND-DAYS-BACK
+                         ' DAYS'
+              NOT AT END
+                 MOVE CTL-TREND-DAYS-BACK TO WS-TREND-DAYS-BACK
+           END-READ.
+
+           CLOSE CTL001.
+       1500-READ-CONTROL-DAYS-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       2000-WRITE-HEADERS.
+      *------------------*
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR  TO HDR-YR.
+           MOVE WS-CURRENT-MONTH TO HDR-MO.
+           MOVE WS-CURRENT-DAY   TO HDR-DAY.
+
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-NUM.
+           COMPUTE WS-CUTOFF-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM)
+                   - WS-TREND-DAYS-BACK.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+                                       TO WS-CUTOFF-DATE.
+
+           WRITE OUTPUT-REC FROM HEADER-1.
+           WRITE OUTPUT-REC FROM HEADER-2.
+           MOVE SPACES TO OUTPUT-REC.
+           WRITE OUTPUT-REC.
+           WRITE OUTPUT-REC FROM HEADER-5.
+           WRITE OUTPUT-REC FROM HEADER-3.
+           WRITE OUTPUT-REC FROM HEADER-4.
+           WRITE OUTPUT-REC FROM HEADER-5.
+       2000-WRITE-HEADERS-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       3000-PROC-RECORDS.
+      *-----------------*
+           SORT SORT-FILE ON ASCENDING KEY SD-COUNTRY-CODE
+                                            SD-RUN-DATE
+               INPUT PROCEDURE  IS 6000-SORT-INPUT
+               OUTPUT PROCEDURE IS 8000-SORT-OUTPUT.
+           WRITE OUTPUT-REC FROM HEADER-5.
+       3000-PROC-RECORDS-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       4000-CLOSE-STOP.
+      *---------------*
+           CLOSE IN001.
+           CLOSE OUT001.
+       4000-CLOSE-STOP-EXIT.
+      *--------------------*
+           EXIT.
+      *
+       5000-READ-RECORD.
+      *----------------*
+           READ IN001
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+       5000-READ-RECORD-EXIT.
+      *----------------------*
+           EXIT.
+      *
+       6000-SORT-INPUT.
+      *---------------*
+           PERFORM 5000-READ-RECORD
+              THRU 5000-READ-RECORD-EXIT
+           PERFORM UNTIL LASTREC = 'Y'
+                 IF TRND-RUN-DATE >= WS-CUTOFF-DATE THEN
+                       PERFORM 6100-BUILD-SORT-REC
+                          THRU 6100-BUILD-SORT-REC-EXIT
+                       RELEASE SD-REC
+                 END-IF
+                 PERFORM 5000-READ-RECORD
+                    THRU 5000-READ-RECORD-EXIT
+           END-PERFORM.
+       6000-SORT-INPUT-EXIT.
+      *----------------------*
+           EXIT.
+      *
+       6100-BUILD-SORT-REC.
+      *--------------------*
+           MOVE TRND-COUNTRY-CODE    TO SD-COUNTRY-CODE.
+           MOVE TRND-RUN-DATE        TO SD-RUN-DATE.
+           MOVE TRND-COUNTRY         TO SD-COUNTRY.
+           MOVE TRND-TOTAL-CONFIRMED TO SD-TOTAL-CONFIRMED.
+           MOVE TRND-TOTAL-DEATHS    TO SD-TOTAL-DEATHS.
+           MOVE TRND-TOTAL-RECOVERED TO SD-TOTAL-RECOVERED.
+       6100-BUILD-SORT-REC-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       8000-SORT-OUTPUT.
+      *----------------*
+           MOVE 'N' TO LASTREC.
+           MOVE 'Y' TO WS-FIRST-IN-GROUP.
+           MOVE SPACES TO WS-PREV-COUNTRY-CODE.
+           RETURN SORT-FILE AT END MOVE 'Y' TO LASTREC.
+           PERFORM UNTIL LASTREC = 'Y'
+                 IF SD-COUNTRY-CODE NOT = WS-PREV-COUNTRY-CODE THEN
+                       MOVE SD-COUNTRY-CODE TO WS-PREV-COUNTRY-CODE
+                       MOVE 'Y' TO WS-FIRST-IN-GROUP
+                 END-IF
+                 PERFORM 8100-ACCUM-GROUP
+                    THRU 8100-ACCUM-GROUP-EXIT
+                 RETURN SORT-FILE AT END MOVE 'Y' TO LASTREC
+           END-PERFORM.
+       8000-SORT-OUTPUT-EXIT.
+      *----------------------*
+           EXIT.
+      *
+      * EMITS ONE LINE PER RECORD (EXCEPT THE FIRST DAY SEEN FOR A
+      * COUNTRY, WHICH HAS NO PRIOR DAY TO COMPARE) SO EVERY
+      * CONSECUTIVE DAY-PAIR IN THE WINDOW GETS ITS OWN DELTA LINE,
+      * RATHER THAN COLLAPSING THE WHOLE WINDOW TO ONE NET FIGURE.
+       8100-ACCUM-GROUP.
+      *-----------------*
+           MOVE SD-COUNTRY TO WS-CURR-COUNTRY.
+           PERFORM 8500-CENTER-COUNTRY
+              THRU 8500-CENTER-COUNTRY-EXIT.
+
+           IF WS-FIRST-IN-GROUP = 'Y' THEN
+                 PERFORM 8300-WRITE-NO-HISTORY
+                    THRU 8300-WRITE-NO-HISTORY-EXIT
+                 MOVE 'N' TO WS-FIRST-IN-GROUP
+           ELSE
+                 PERFORM 8400-WRITE-TREND-LINE
+                    THRU 8400-WRITE-TREND-LINE-EXIT
+           END-IF.
+
+           MOVE SD-RUN-DATE           TO WS-PREV-RUN-DATE.
+           MOVE SD-TOTAL-CONFIRMED    TO WS-PREV-TOTAL-CONFIRMED.
+           MOVE SD-TOTAL-DEATHS       TO WS-PREV-TOTAL-DEATHS.
+           MOVE SD-TOTAL-RECOVERED    TO WS-PREV-TOTAL-RECOVERED.
+       8100-ACCUM-GROUP-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       8300-WRITE-NO-HISTORY.
+      *----------------------*
+           MOVE SPACES TO WS-NO-HISTORY-REC.
+           MOVE WS-CURR-COUNTRY TO WS-NOHIST-COUNTRY.
+           PERFORM 8600-EDIT-CURR-DATE
+              THRU 8600-EDIT-CURR-DATE-EXIT.
+           MOVE WS-PRT-CURR-DATE TO WS-NOHIST-CURR-DATE.
+           WRITE OUTPUT-REC FROM WS-NO-HISTORY-REC.
+       8300-WRITE-NO-HISTORY-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       8400-WRITE-TREND-LINE.
+      *----------------------*
+           MOVE SPACES TO WS-PRT-REC.
+           MOVE WS-CURR-COUNTRY TO WS-PRT-COUNTRY.
+
+           MOVE WS-PREV-RUN-DATE(1:4) TO WS-PRT-PREV-DATE(1:4).
+           MOVE '-'                  TO WS-PRT-PREV-DATE(5:1).
+           MOVE WS-PREV-RUN-DATE(5:2) TO WS-PRT-PREV-DATE(6:2).
+           MOVE '-'                  TO WS-PRT-PREV-DATE(8:1).
+           MOVE WS-PREV-RUN-DATE(7:2) TO WS-PRT-PREV-DATE(9:2).
+
+           PERFORM 8600-EDIT-CURR-DATE
+              THRU 8600-EDIT-CURR-DATE-EXIT.
+
+           COMPUTE WS-DELTA-CONFIRMED =
+                   SD-TOTAL-CONFIRMED - WS-PREV-TOTAL-CONFIRMED.
+           COMPUTE WS-DELTA-DEATHS =
+                   SD-TOTAL-DEATHS - WS-PREV-TOTAL-DEATHS.
+           COMPUTE WS-DELTA-RECOVERED =
+                   SD-TOTAL-RECOVERED - WS-PREV-TOTAL-RECOVERED.
+
+           IF WS-PREV-TOTAL-CONFIRMED NOT = 0 THEN
+                 COMPUTE WS-PCT-CONFIRMED ROUNDED =
+                         WS-DELTA-CONFIRMED
+                         / WS-PREV-TOTAL-CONFIRMED * 100
+           ELSE
+                 MOVE 0 TO WS-PCT-CONFIRMED
+           END-IF.
+
+           MOVE WS-DELTA-CONFIRMED  TO WS-PRT-DELTA-CONFIRMED.
+           MOVE WS-DELTA-DEATHS     TO WS-PRT-DELTA-DEATHS.
+           MOVE WS-DELTA-RECOVERED  TO WS-PRT-DELTA-RECOVERED.
+           MOVE WS-PCT-CONFIRMED    TO WS-PRT-PCT-CONFIRMED.
+
+           WRITE OUTPUT-REC FROM WS-PRT-REC.
+       8400-WRITE-TREND-LINE-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       8500-CENTER-COUNTRY.
+      *--------------------*
+           MOVE WS-CURR-COUNTRY TO WS-COUNTRY-TEMP.
+           MOVE 0 TO WS-COUNT.
+           INSPECT FUNCTION TRIM(WS-COUNTRY-TEMP, TRAILING)
+                   TALLYING WS-COUNT FOR CHARACTERS.
+           COMPUTE WS-PRT-LENGTH = FUNCTION LENGTH(WS-CURR-COUNTRY).
+           COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT) / 2 + 1.
+           MOVE SPACES TO WS-CURR-COUNTRY.
+           MOVE FUNCTION TRIM(WS-COUNTRY-TEMP, TRAILING)
+                TO WS-CURR-COUNTRY(WS-PRT-START:WS-COUNT).
+       8500-CENTER-COUNTRY-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       8600-EDIT-CURR-DATE.
+      *--------------------*
+           MOVE SD-RUN-DATE(1:4) TO WS-PRT-CURR-DATE(1:4).
+           MOVE '-'              TO WS-PRT-CURR-DATE(5:1).
+           MOVE SD-RUN-DATE(5:2) TO WS-PRT-CURR-DATE(6:2).
+           MOVE '-'              TO WS-PRT-CURR-DATE(8:1).
+           MOVE SD-RUN-DATE(7:2) TO WS-PRT-CURR-DATE(9:2).
+       8600-EDIT-CURR-DATE-EXIT.
+      *----------------------------*
+           EXIT.
