@@ -0,0 +1,507 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COVIDTOP.
+       AUTHOR.        DONGWON K.
+      *
+      * SORTS THE DAILY COVID-19 EXTRACT BY NEW DEATHS, DESCENDING,
+      * AND PRINTS ONLY THE TOP 20 COUNTRIES SO THE DAILY BRIEFING
+      * CAN LEAD WITH WHO GOT WORSE INSTEAD OF AN ALPHABETICAL DUMP.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN001 ASSIGN TO INDD01
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT OUT001 ASSIGN TO OUTTOP20
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT SORT-FILE ASSIGN TO SRTTOP20.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN001 RECORDING MODE F
+               RECORD CONTAINS 170 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS COVID-REC.
+       01  COVID-REC            PIC X(170).
+
+       FD  OUT001 RECORDING MODE F
+               RECORD CONTAINS 166 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS OUTPUT-REC.
+       01  OUTPUT-REC           PIC X(166).
+
+       SD  SORT-FILE
+               DATA RECORD IS SD-REC.
+       01  SD-REC.
+           05  SD-NEW-DEATHS-NUM           PIC 9(05).
+           05  SD-PRT-TIMESTAMP            PIC X(24).
+           05  SD-PRT-COUNTRY              PIC X(33).
+           05  SD-PRT-COUNTRY-CODE         PIC X(04).
+           05  SD-PRT-SLUG                 PIC X(34).
+           05  SD-PRT-NEW-CONFIRMED        PIC X(07).
+           05  SD-PRT-TOTAL-CONFIRMED      PIC X(09).
+           05  SD-PRT-NEW-DEATHS           PIC X(05).
+           05  SD-PRT-TOTAL-DEATHS         PIC X(07).
+           05  SD-PRT-NEW-RECOVERED        PIC X(05).
+           05  SD-PRT-TOTAL-RECOVERED      PIC X(07).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-COUNT             PIC 9(02) VALUE ZEROS.
+       77  WS-PRT-LENGTH        PIC 9(02) VALUE ZEROS.
+       77  WS-PRT-START         PIC 9(02) VALUE ZEROS.
+       77  WS-TOP-COUNT         PIC 9(02) VALUE ZEROS.
+
+       01  FILLER.
+           05 LASTREC           PIC X VALUE SPACE.
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(04).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOUR         PIC 9(02).
+               10  WS-CURRENT-MINUTE       PIC 9(02).
+               10  WS-CURRENT-SECOND       PIC 9(02).
+               10  WS-CURRENT-CENTISECOND  PIC 9(02).
+
+       01  UNSTRING-COVID-REC.
+           05  UCR-ID                      PIC X(38).
+           05  UCR-COUNTRY                 PIC X(33).
+           05  UCR-COUNTRY-CODE            PIC X(4).
+           05  UCR-SLUG                    PIC X(34).
+           05  UCR-NEW-CONFIRMED           PIC X(7).
+           05  UCR-TOTAL-CONFIRMED         PIC X(9).
+           05  UCR-NEW-DEATHS              PIC X(5).
+           05  UCR-TOTAL-DEATHS            PIC X(7).
+           05  UCR-NEW-RECOVERED           PIC X(5).
+           05  UCR-TOTAL-RECOVERED         PIC X(7).
+           05  UCR-DATE-TIME-REC.
+               10  FILLER                  PIC X(1).
+               10  UCR-DATE-TIME           PIC X(24).
+               10  FILLER                  PIC X(1).
+
+       01  HEADER-1.
+           05  FILLER         PIC X(62) VALUE SPACES.
+           05  FILLER         PIC X(39) VALUE
+           'Top 20 Covid-19 Worst Day - New Deaths'.
+           05  FILLER         PIC X(65) VALUE SPACES.
+      *
+       01  HEADER-2.
+           05  FILLER         PIC X(132) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'Year '.
+           05  HDR-YR         PIC 9(04).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'Month '.
+           05  HDR-MO         PIC X(02).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'Day '.
+           05  HDR-DAY        PIC X(02).
+
+       01  HEADER-3.
+           05  FILLER         PIC X(08) VALUE SPACE.
+           05  FILLER         PIC X(09) VALUE 'TIMESTAMP'.
+           05  FILLER         PIC X(22) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE 'COUNTRY'.
+           05  FILLER         PIC X(16) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE 'COUNTRY'.
+           05  FILLER         PIC X(17) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'SLUG'.
+           05  FILLER         PIC X(19) VALUE SPACES.
+           05  FILLER         PIC X(03) VALUE 'NEW'.
+           05  FILLER         PIC X(06) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'TOTAL'.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(03) VALUE 'NEW'.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'TOTAL'.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'NEW'.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'TOTAL'.
+           05  FILLER         PIC X(03) VALUE SPACES.
+
+       01  HEADER-4.
+           05  FILLER         PIC X(63) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'CODE'.
+           05  FILLER         PIC X(41) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'CASES'.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'CASES'.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'DEATH'.
+           05  FILLER         PIC X(03) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'DEATH'.
+           05  FILLER         PIC X(03) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE 'RECOVER'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE 'RECOVER'.
+           05  FILLER         PIC X(01) VALUE SPACE.
+
+       01  HEADER-5.
+           05  FILLER         PIC X(01) VALUE SPACE.
+           05  FILLER         PIC X(24) VALUE "************************"
+           .
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(33) VALUE "*************************
+      -     "********".
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE '*******'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(34) VALUE "*************************
+      -     "*********".
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE '*******'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(09) VALUE '*********'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE '*****'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE '*******'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE '*******'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE '*******'.
+           05  FILLER         PIC X(01) VALUE SPACE.
+
+       01  WS-PRT-REC.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-PRT-TIMESTAMP            PIC X(24).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-PRT-COUNTRY              PIC X(33).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  WS-PRT-COUNTRY-CODE         PIC X(04).
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  WS-PRT-SLUG                 PIC X(34).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-PRT-NEW-CONFIRMED        PIC X(07).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-PRT-TOTAL-CONFIRMED      PIC X(09).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-PRT-NEW-DEATHS           PIC X(05).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-PRT-TOTAL-DEATHS         PIC X(07).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  WS-PRT-NEW-RECOVERED        PIC X(05).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  WS-PRT-TOTAL-RECOVERED      PIC X(07).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+
+
+
+      ****************************************************************
+      *                  PROCEDURE DIVISION                          *
+      ****************************************************************
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-PARA.
+      *--------------*
+           PERFORM 1000-OPEN-FILES
+              THRU 1000-OPEN-FILES-EXIT.
+
+           PERFORM 2000-WRITE-HEADERS
+              THRU 2000-WRITE-HEADERS-EXIT.
+
+           PERFORM 3000-PROC-RECORDS
+              THRU 3000-PROC-RECORDS-EXIT.
+
+           PERFORM 4000-CLOSE-STOP
+              THRU 4000-CLOSE-STOP-EXIT.
+
+           GOBACK.
+      *
+       1000-OPEN-FILES.
+      *---------------*
+           OPEN INPUT  IN001.
+           OPEN OUTPUT OUT001.
+       1000-OPEN-FILES-EXIT.
+      *--------------------*
+           EXIT.
+      *
+       2000-WRITE-HEADERS.
+      *------------------*
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR  TO HDR-YR.
+           MOVE WS-CURRENT-MONTH TO HDR-MO.
+           MOVE WS-CURRENT-DAY   TO HDR-DAY.
+           WRITE OUTPUT-REC FROM HEADER-1.
+           WRITE OUTPUT-REC FROM HEADER-2.
+           MOVE SPACES TO OUTPUT-REC.
+           WRITE OUTPUT-REC.
+           WRITE OUTPUT-REC FROM HEADER-5.
+           WRITE OUTPUT-REC FROM HEADER-3.
+           WRITE OUTPUT-REC FROM HEADER-4.
+           WRITE OUTPUT-REC FROM HEADER-5.
+       2000-WRITE-HEADERS-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       3000-PROC-RECORDS.
+      *-----------------*
+           MOVE 0 TO WS-TOP-COUNT.
+           SORT SORT-FILE ON DESCENDING KEY SD-NEW-DEATHS-NUM
+               INPUT PROCEDURE  IS 6000-SORT-INPUT
+               OUTPUT PROCEDURE IS 8000-SORT-OUTPUT.
+           WRITE OUTPUT-REC FROM HEADER-5.
+       3000-PROC-RECORDS-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       4000-CLOSE-STOP.
+      *---------------*
+           CLOSE IN001.
+           CLOSE OUT001.
+       4000-CLOSE-STOP-EXIT.
+      *--------------------*
+           EXIT.
+      *
+       5000-READ-RECORD.
+      *----------------*
+           READ IN001
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+       5000-READ-RECORD-EXIT.
+      *----------------------*
+           EXIT.
+      *
+       6000-SORT-INPUT.
+      *---------------*
+           PERFORM 5000-READ-RECORD
+              THRU 5000-READ-RECORD-EXIT
+           PERFORM UNTIL LASTREC = 'Y'
+                 PERFORM 6100-PARSE-RECORD
+                    THRU 6100-PARSE-RECORD-EXIT
+                 IF UCR-ID NOT = "ID" THEN
+                       PERFORM 6200-BUILD-SORT-REC
+                          THRU 6200-BUILD-SORT-REC-EXIT
+                       RELEASE SD-REC
+                 END-IF
+                 PERFORM 5000-READ-RECORD
+                    THRU 5000-READ-RECORD-EXIT
+           END-PERFORM.
+       6000-SORT-INPUT-EXIT.
+      *----------------------*
+           EXIT.
+      *
+       6100-PARSE-RECORD.
+      *-----------------*
+      * FOR COUNTRY NAMES CONTAINING ','
+           INSPECT COVID-REC
+              REPLACING FIRST ", " BY '# '.
+           UNSTRING COVID-REC DELIMITED BY ','
+           INTO UCR-ID, UCR-COUNTRY, UCR-COUNTRY-CODE, UCR-SLUG,
+           UCR-NEW-CONFIRMED, UCR-TOTAL-CONFIRMED, UCR-NEW-DEATHS,
+           UCR-TOTAL-DEATHS, UCR-NEW-RECOVERED, UCR-TOTAL-RECOVERED,
+           UCR-DATE-TIME-REC
+           END-UNSTRING.
+       6100-PARSE-RECORD-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       6200-BUILD-SORT-REC.
+      *--------------------*
+           COMPUTE SD-NEW-DEATHS-NUM = FUNCTION NUMVAL(UCR-NEW-DEATHS).
+
+           INSPECT UCR-DATE-TIME REPLACING FIRST '"' BY ' '.
+           MOVE UCR-DATE-TIME TO SD-PRT-TIMESTAMP.
+
+           PERFORM 6300-MOVE-COUNTRY
+              THRU 6300-MOVE-COUNTRY-EXIT.
+
+           MOVE UCR-COUNTRY-CODE TO SD-PRT-COUNTRY-CODE.
+
+           PERFORM 6400-MOVE-SLUG
+              THRU 6400-MOVE-SLUG-EXIT.
+
+           PERFORM 6500-MOVE-NEW-CONFIRMED
+              THRU 6500-MOVE-NEW-CONFIRMED-EXIT.
+
+           PERFORM 6600-MOVE-TOTAL-CONFIRMED
+              THRU 6600-MOVE-TOTAL-CONFIRMED-EXIT.
+
+           PERFORM 6700-MOVE-NEW-DEATHS
+              THRU 6700-MOVE-NEW-DEATHS-EXIT.
+
+           PERFORM 6800-MOVE-TOTAL-DEATHS
+              THRU 6800-MOVE-TOTAL-DEATHS-EXIT.
+
+           PERFORM 6900-MOVE-NEW-RECOVERED
+              THRU 6900-MOVE-NEW-RECOVERED-EXIT.
+
+           PERFORM 6950-MOVE-TOTAL-RECOVERED
+              THRU 6950-MOVE-TOTAL-RECOVERED-EXIT.
+       6200-BUILD-SORT-REC-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       6300-MOVE-COUNTRY.
+      *-----------------*
+           MOVE 0 TO WS-COUNT.
+           INSPECT UCR-COUNTRY TALLYING WS-COUNT FOR ALL '#'
+      * FOR COUNTRY NAMES CONTAINING '#'
+           IF WS-COUNT > 0 THEN
+                INSPECT UCR-COUNTRY
+                    REPLACING FIRST '#' BY ','
+           END-IF.
+           MOVE 0 TO WS-COUNT.
+           INSPECT FUNCTION TRIM(UCR-COUNTRY, TRAILING)
+                   TALLYING WS-COUNT FOR CHARACTERS.
+           MOVE SPACES TO SD-PRT-COUNTRY.
+           COMPUTE WS-PRT-LENGTH = FUNCTION
+                                       LENGTH(SD-PRT-COUNTRY).
+           COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
+                                       / 2 + 1.
+           MOVE FUNCTION TRIM(UCR-COUNTRY, TRAILING)
+                TO SD-PRT-COUNTRY(WS-PRT-START:WS-COUNT).
+       6300-MOVE-COUNTRY-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       6400-MOVE-SLUG.
+      *--------------*
+           MOVE 0 TO WS-COUNT.
+           INSPECT FUNCTION TRIM(UCR-SLUG, TRAILING)
+                   TALLYING WS-COUNT FOR CHARACTERS.
+           MOVE SPACES TO SD-PRT-SLUG.
+           COMPUTE WS-PRT-LENGTH = FUNCTION
+                                       LENGTH(SD-PRT-SLUG).
+           COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
+                                       / 2 + 1.
+           MOVE FUNCTION TRIM(UCR-SLUG, TRAILING)
+                TO SD-PRT-SLUG(WS-PRT-START:WS-COUNT).
+       6400-MOVE-SLUG-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       6500-MOVE-NEW-CONFIRMED.
+      *-----------------------*
+           MOVE 0 TO WS-COUNT.
+           INSPECT FUNCTION TRIM(UCR-NEW-CONFIRMED, TRAILING)
+                   TALLYING WS-COUNT FOR CHARACTERS.
+           MOVE SPACES TO SD-PRT-NEW-CONFIRMED.
+           COMPUTE WS-PRT-LENGTH = FUNCTION
+                                       LENGTH(SD-PRT-NEW-CONFIRMED).
+           COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
+                                       / 2 + 1.
+           MOVE FUNCTION TRIM(UCR-NEW-CONFIRMED, TRAILING)
+                TO SD-PRT-NEW-CONFIRMED(WS-PRT-START:WS-COUNT).
+       6500-MOVE-NEW-CONFIRMED-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       6600-MOVE-TOTAL-CONFIRMED.
+      *-------------------------*
+           MOVE 0 TO WS-COUNT.
+           INSPECT FUNCTION TRIM(UCR-TOTAL-CONFIRMED, TRAILING)
+                   TALLYING WS-COUNT FOR CHARACTERS.
+           MOVE SPACES TO SD-PRT-TOTAL-CONFIRMED.
+           COMPUTE WS-PRT-LENGTH = FUNCTION
+                                       LENGTH(SD-PRT-TOTAL-CONFIRMED).
+           COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
+                                       / 2 + 1.
+           MOVE FUNCTION TRIM(UCR-TOTAL-CONFIRMED, TRAILING)
+                TO SD-PRT-TOTAL-CONFIRMED(WS-PRT-START:WS-COUNT).
+       6600-MOVE-TOTAL-CONFIRMED-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       6700-MOVE-NEW-DEATHS.
+      *--------------------*
+           MOVE 0 TO WS-COUNT.
+           INSPECT FUNCTION TRIM(UCR-NEW-DEATHS, TRAILING)
+                   TALLYING WS-COUNT FOR CHARACTERS.
+           MOVE SPACES TO SD-PRT-NEW-DEATHS.
+           COMPUTE WS-PRT-LENGTH = FUNCTION
+                                       LENGTH(SD-PRT-NEW-DEATHS).
+           COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
+                                       / 2 + 1.
+           MOVE FUNCTION TRIM(UCR-NEW-DEATHS, TRAILING)
+                TO SD-PRT-NEW-DEATHS(WS-PRT-START:WS-COUNT).
+       6700-MOVE-NEW-DEATHS-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       6800-MOVE-TOTAL-DEATHS.
+      *----------------------*
+           MOVE 0 TO WS-COUNT.
+           INSPECT FUNCTION TRIM(UCR-TOTAL-DEATHS, TRAILING)
+                   TALLYING WS-COUNT FOR CHARACTERS.
+           MOVE SPACES TO SD-PRT-TOTAL-DEATHS.
+           COMPUTE WS-PRT-LENGTH = FUNCTION
+                                       LENGTH(SD-PRT-TOTAL-DEATHS).
+           COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
+                                       / 2 + 1.
+           MOVE FUNCTION TRIM(UCR-TOTAL-DEATHS, TRAILING)
+                TO SD-PRT-TOTAL-DEATHS(WS-PRT-START:WS-COUNT).
+       6800-MOVE-TOTAL-DEATHS-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       6900-MOVE-NEW-RECOVERED.
+      *-----------------------*
+           MOVE 0 TO WS-COUNT.
+           INSPECT FUNCTION TRIM(UCR-NEW-RECOVERED, TRAILING)
+                   TALLYING WS-COUNT FOR CHARACTERS.
+           MOVE SPACES TO SD-PRT-NEW-RECOVERED.
+           COMPUTE WS-PRT-LENGTH = FUNCTION
+                                       LENGTH(SD-PRT-NEW-RECOVERED).
+           COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
+                                       / 2 + 1.
+           MOVE FUNCTION TRIM(UCR-NEW-RECOVERED, TRAILING)
+                TO SD-PRT-NEW-RECOVERED(WS-PRT-START:WS-COUNT).
+       6900-MOVE-NEW-RECOVERED-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       6950-MOVE-TOTAL-RECOVERED.
+      *-------------------------*
+           MOVE 0 TO WS-COUNT.
+           INSPECT FUNCTION TRIM(UCR-TOTAL-RECOVERED, TRAILING)
+                   TALLYING WS-COUNT FOR CHARACTERS.
+           MOVE SPACES TO SD-PRT-TOTAL-RECOVERED.
+           COMPUTE WS-PRT-LENGTH = FUNCTION
+                                       LENGTH(SD-PRT-TOTAL-RECOVERED).
+           COMPUTE WS-PRT-START = (WS-PRT-LENGTH - WS-COUNT)
+                                       / 2 + 1.
+           MOVE FUNCTION TRIM(UCR-TOTAL-RECOVERED, TRAILING)
+                TO SD-PRT-TOTAL-RECOVERED(WS-PRT-START:WS-COUNT).
+       6950-MOVE-TOTAL-RECOVERED-EXIT.
+      *----------------------------*
+           EXIT.
+      *
+       8000-SORT-OUTPUT.
+      *----------------*
+           MOVE 'N' TO LASTREC.
+           RETURN SORT-FILE AT END MOVE 'Y' TO LASTREC.
+           PERFORM UNTIL LASTREC = 'Y' OR WS-TOP-COUNT >= 20
+                 ADD 1 TO WS-TOP-COUNT
+                 PERFORM 8100-WRITE-TOP-RECORD
+                    THRU 8100-WRITE-TOP-RECORD-EXIT
+                 RETURN SORT-FILE AT END MOVE 'Y' TO LASTREC
+           END-PERFORM.
+       8000-SORT-OUTPUT-EXIT.
+      *----------------------*
+           EXIT.
+      *
+       8100-WRITE-TOP-RECORD.
+      *---------------------*
+           MOVE SPACE                   TO WS-PRT-REC.
+           MOVE SD-PRT-TIMESTAMP        TO WS-PRT-TIMESTAMP.
+           MOVE SD-PRT-COUNTRY         TO WS-PRT-COUNTRY.
+           MOVE SD-PRT-COUNTRY-CODE    TO WS-PRT-COUNTRY-CODE.
+           MOVE SD-PRT-SLUG            TO WS-PRT-SLUG.
+           MOVE SD-PRT-NEW-CONFIRMED   TO WS-PRT-NEW-CONFIRMED.
+           MOVE SD-PRT-TOTAL-CONFIRMED TO WS-PRT-TOTAL-CONFIRMED.
+           MOVE SD-PRT-NEW-DEATHS      TO WS-PRT-NEW-DEATHS.
+           MOVE SD-PRT-TOTAL-DEATHS    TO WS-PRT-TOTAL-DEATHS.
+           MOVE SD-PRT-NEW-RECOVERED   TO WS-PRT-NEW-RECOVERED.
+           MOVE SD-PRT-TOTAL-RECOVERED TO WS-PRT-TOTAL-RECOVERED.
+           WRITE OUTPUT-REC FROM WS-PRT-REC.
+       8100-WRITE-TOP-RECORD-EXIT.
+      *----------------------------*
+           EXIT.
