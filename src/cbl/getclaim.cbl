@@ -11,19 +11,52 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS UNEMP-CLAIM-KEY
            FILE STATUS IS WS-FILE-STATUS.
+
+      * AUDIT/JOURNAL TRAIL OF EVERY CLAIM MUTATION. OPENED EXTEND SO
+      * EACH RUN'S ENTRIES ACCUMULATE ONTO THE SAME FILE, THE SAME WAY
+      * COVIDRPT ACCUMULATES ITS TREND HISTORY FILE.
+           SELECT AUDIT-FILE ASSIGN TO CLMAUDIT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
       *
        DATA DIVISION.
        FILE SECTION.
        FD  UNEMP-CLAIM-FILE
-           RECORD IS VARYING 1 TO 260 CHARACTERS
+           RECORD IS VARYING 1 TO 288 CHARACTERS
            DEPENDING ON WS-REC-LEN.
 
        01  UNEMP-CLAIM-REC.
-           05 FILLER                        OCCURS 1 TO 260 TIMES
+           05 FILLER                        OCCURS 1 TO 288 TIMES
                                             DEPENDING ON WS-REC-LEN
                                             PIC X.
 
        01  UNEMP-CLAIM-KEY                  PIC X(8).
+
+      * BEFORE-REC-LEN/BEFORE-IMAGE ARE ONLY POPULATED FOR UPDATE - THE
+      * ONE COMMAND WHERE THE PRIOR IMAGE IS SOMETHING OTHER THAN WHAT
+      * REC-LEN/REC-DATA (THE AFTER-IMAGE) ALREADY SHOW.
+       FD  AUDIT-FILE RECORDING MODE F
+           RECORD CONTAINS 624 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS AUDIT-OUTPUT-REC.
+       01  AUDIT-OUTPUT-REC.
+           05 AUD-DATE                      PIC 9(08).
+           05 FILLER                        PIC X(01) VALUE SPACE.
+           05 AUD-TIME                      PIC 9(08).
+           05 FILLER                        PIC X(01) VALUE SPACE.
+           05 AUD-COMMAND                   PIC X(08).
+           05 FILLER                        PIC X(01) VALUE SPACE.
+           05 AUD-CLAIM-ID                  PIC X(08).
+           05 FILLER                        PIC X(01) VALUE SPACE.
+           05 AUD-STATUS                    PIC X(02).
+           05 FILLER                        PIC X(01) VALUE SPACE.
+           05 AUD-BEFORE-REC-LEN            PIC 9(03).
+           05 FILLER                        PIC X(01) VALUE SPACE.
+           05 AUD-BEFORE-IMAGE              PIC X(288).
+           05 FILLER                        PIC X(01) VALUE SPACE.
+           05 AUD-REC-LEN                   PIC 9(03).
+           05 FILLER                        PIC X(01) VALUE SPACE.
+           05 AUD-REC-DATA                  PIC X(288).
       *
        WORKING-STORAGE SECTION. 
 
@@ -52,26 +85,38 @@
        01  WS-SUBSCRIPTS.
            05 SUB1                          PIC 9(03).
 
+       01  WS-AUDIT-OPEN                    PIC X(01) VALUE 'N'.
+
+       01  WS-AUDIT-COMMAND                 PIC X(08).
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE               PIC 9(08).
+           05  WS-CURRENT-TIME               PIC 9(08).
+
+       01  WS-BEFORE-REC-LEN                 PIC 9(03) COMP VALUE 0.
+       01  WS-BEFORE-IMAGE                   PIC X(288) VALUE SPACES.
+
       *
        LINKAGE SECTION.
 
        01  LS-SEARCH-DATA.
            05 LS-SEARCH-CMD                 PIC X(01).
               88 C-COMMAND-READ             VALUE 'R'.
+              88 C-COMMAND-READ-PREV        VALUE 'P'.
               88 C-COMMAND-DELETE           VALUE 'D'.
               88 C-COMMAND-INSERT           VALUE 'I'.
-              88 C-COMMAND-UPDATE           VALUE 'U'.      
+              88 C-COMMAND-UPDATE           VALUE 'U'.
            05 LS-SEARCH-REC.             
-              10 LS-SEARCH-ID               PIC X(08).         
-              10 LS-SEARCH-CLAIMS           PIC X(252).
+              10 LS-SEARCH-ID               PIC X(08).
+              10 LS-SEARCH-CLAIMS           PIC X(280).
           
        01  LS-NUM-OF-RECS                   PIC 9(03).
 
        01  LS-RETURN-DATA.
            05 FILLER                        OCCURS 1 TO 200 DEPENDING ON
                                             LS-NUM-OF-RECS.
-              10 LS-RETURN-REC-LEN          PIC 9(03) COMP.                     
-              10 LS-RETURN-REC              PIC X(260).
+              10 LS-RETURN-REC-LEN          PIC 9(03) COMP.
+              10 LS-RETURN-REC              PIC X(288).
 
        01  LS-RETURN-CODE                   PIC X(02).
 
@@ -88,7 +133,7 @@
               THRU 1000-FILE-OPEN-EXIT.
 
            EVALUATE TRUE
-              WHEN C-COMMAND-READ
+              WHEN C-COMMAND-READ OR C-COMMAND-READ-PREV
                  PERFORM 2000-CLAIM-READ
                     THRU 2000-CLAIM-READ-EXIT
               WHEN C-COMMAND-DELETE
@@ -122,6 +167,9 @@
                IF C-VSAM-OK OR C-VSAM-OPEN-NORMAL THEN
                     DISPLAY 'FILE OPENED : UNEMP-CLAIM-FILE'
                     MOVE 'Y' TO WS-VSAM-OPEN
+
+                    OPEN EXTEND AUDIT-FILE
+                    MOVE 'Y' TO WS-AUDIT-OPEN
                ELSE
                     DISPLAY 'FILE OPEN ERROR: UNEMP-CLAIM-FILE'
                     PERFORM 9999-ABEND-PARA 
@@ -142,8 +190,13 @@
                     PERFORM 2100-CLAIM-READ-ONE
                        THRU 2100-CLAIM-READ-ONE-EXIT
                 ELSE IF LS-NUM-OF-RECS > 1 THEN
-                    PERFORM 2200-CLAIM-READ-MANY
-                       THRU 2200-CLAIM-READ-MANY-EXIT
+                    IF C-COMMAND-READ-PREV THEN
+                       PERFORM 2250-CLAIM-READ-MANY-BACK
+                          THRU 2250-CLAIM-READ-MANY-BACK-EXIT
+                    ELSE
+                       PERFORM 2200-CLAIM-READ-MANY
+                          THRU 2200-CLAIM-READ-MANY-EXIT
+                    END-IF
                 END-IF
            END-IF.
        2000-CLAIM-READ-EXIT.
@@ -236,8 +289,69 @@
       *-------------------------*
            EXIT.
 
+       2250-CLAIM-READ-MANY-BACK.
+      *--------------------------*
+           MOVE LS-SEARCH-ID TO UNEMP-CLAIM-KEY.
+
+           START UNEMP-CLAIM-FILE
+                KEY IS NOT GREATER THAN UNEMP-CLAIM-KEY
+           END-START.
+
+           EVALUATE TRUE
+               WHEN C-VSAM-OK
+                    MOVE 'Y' TO WS-VSAM-FOUND
+
+                    PERFORM 2260-CLAIM-READ-PREVIOUS
+                       THRU 2260-CLAIM-READ-PREVIOUS-EXIT
+                       VARYING SUB1 FROM 1 BY 1
+                       UNTIL WS-VSAM-FOUND = 'N' OR
+                             SUB1 > LS-NUM-OF-RECS OR
+                             C-STATUS-ABEND
+
+                    IF WS-VSAM-FOUND = 'N' THEN
+                       COMPUTE LS-NUM-OF-RECS = SUB1 - 2
+                    ELSE
+                       COMPUTE LS-NUM-OF-RECS = SUB1 - 1
+                    END-IF
+               WHEN C-VSAM-NOTFND
+                    PERFORM 6000-NO-RECORD-FOUND
+                       THRU 6000-NO-RECORD-FOUND-EXIT
+               WHEN C-VSAM-ENDFILE
+                    DISPLAY 'BEGINNING OF FILE REACHED : '
+                            UNEMP-CLAIM-KEY
+               WHEN OTHER
+                    PERFORM 9999-ABEND-PARA
+                       THRU 9999-ABEND-PARA-EXIT
+           END-EVALUATE.
+       2250-CLAIM-READ-MANY-BACK-EXIT.
+      *---------------------------------*
+           EXIT.
+
+       2260-CLAIM-READ-PREVIOUS.
+      *-------------------------*
+           READ UNEMP-CLAIM-FILE PREVIOUS RECORD.
+
+           EVALUATE TRUE
+               WHEN C-VSAM-OK
+                    MOVE UNEMP-CLAIM-REC
+                                TO LS-RETURN-REC (SUB1)
+                    MOVE WS-REC-LEN
+                                TO LS-RETURN-REC-LEN (SUB1)
+               WHEN C-VSAM-ENDFILE
+                    MOVE 'N' TO WS-VSAM-FOUND
+               WHEN OTHER
+                    PERFORM 9999-ABEND-PARA
+                       THRU 9999-ABEND-PARA-EXIT
+           END-EVALUATE.
+       2260-CLAIM-READ-PREVIOUS-EXIT.
+      *------------------------------*
+           EXIT.
+
        3000-CLAIM-DELETE.
-      *-----------------* 
+      *-----------------*
+           MOVE  0       TO WS-BEFORE-REC-LEN.
+           MOVE  SPACES  TO WS-BEFORE-IMAGE.
+
            MOVE LS-SEARCH-ID TO UNEMP-CLAIM-KEY.
 
            READ UNEMP-CLAIM-FILE KEY IS UNEMP-CLAIM-KEY.
@@ -249,7 +363,11 @@
                        DISPLAY 'RECORD IS DELETED ' LS-SEARCH-ID
 
                        PERFORM 2110-CLAIM-GET-REC
-                          THRU 2110-CLAIM-GET-REC-EXIT                          
+                          THRU 2110-CLAIM-GET-REC-EXIT
+
+                       MOVE 'DELETE'  TO WS-AUDIT-COMMAND
+                       PERFORM 8000-WRITE-AUDIT-REC
+                          THRU 8000-WRITE-AUDIT-REC-EXIT
                     ELSE
                        DISPLAY 'RECORD IS NOT DELETED' LS-SEARCH-ID
 
@@ -268,7 +386,10 @@
            EXIT.       
 
        4000-CLAIM-INSERT.
-      *-----------------* 
+      *-----------------*
+           MOVE  0       TO WS-BEFORE-REC-LEN.
+           MOVE  SPACES  TO WS-BEFORE-IMAGE.
+
            MOVE  0  TO WS-REC-LEN.
            INSPECT FUNCTION TRIM(LS-SEARCH-REC, TRAILING)
                TALLYING WS-REC-LEN  FOR CHARACTERS.     
@@ -281,12 +402,16 @@
            WRITE UNEMP-CLAIM-REC.
            EVALUATE TRUE
                WHEN C-VSAM-OK
-                    DISPLAY 'RECORD IS INSERTED ' LS-SEARCH-ID     
+                    DISPLAY 'RECORD IS INSERTED ' LS-SEARCH-ID
 
                     PERFORM 2100-CLAIM-READ-ONE
                        THRU 2100-CLAIM-READ-ONE-EXIT
+
+                    MOVE 'INSERT'  TO WS-AUDIT-COMMAND
+                    PERFORM 8000-WRITE-AUDIT-REC
+                       THRU 8000-WRITE-AUDIT-REC-EXIT
                WHEN OTHER
-                    DISPLAY 'RECORD IS NOT INSERTED ' LS-SEARCH-ID    
+                    DISPLAY 'RECORD IS NOT INSERTED ' LS-SEARCH-ID
 
                     PERFORM 9999-ABEND-PARA 
                        THRU 9999-ABEND-PARA-EXIT
@@ -303,9 +428,12 @@
 
            EVALUATE TRUE
                WHEN C-VSAM-OK
+                    MOVE WS-REC-LEN      TO WS-BEFORE-REC-LEN
+                    MOVE UNEMP-CLAIM-REC TO WS-BEFORE-IMAGE
+
                     MOVE  0  TO WS-REC-LEN
                     INSPECT FUNCTION TRIM(LS-SEARCH-REC, TRAILING)
-                       TALLYING WS-REC-LEN  FOR CHARACTERS         
+                       TALLYING WS-REC-LEN  FOR CHARACTERS
 
                     MOVE LS-SEARCH-REC(1:WS-REC-LEN)
                                             TO UNEMP-CLAIM-REC
@@ -315,10 +443,14 @@
 
                     REWRITE UNEMP-CLAIM-REC
                     IF C-VSAM-OK THEN
-                       DISPLAY 'RECORD IS UPDATED ' LS-SEARCH-ID 
+                       DISPLAY 'RECORD IS UPDATED ' LS-SEARCH-ID
 
                        PERFORM 2100-CLAIM-READ-ONE
-                          THRU 2100-CLAIM-READ-ONE-EXIT           
+                          THRU 2100-CLAIM-READ-ONE-EXIT
+
+                       MOVE 'UPDATE'  TO WS-AUDIT-COMMAND
+                       PERFORM 8000-WRITE-AUDIT-REC
+                          THRU 8000-WRITE-AUDIT-REC-EXIT
                     ELSE
                        DISPLAY 'RECORD IS NOT UPDATED ' LS-SEARCH-ID
 
@@ -358,12 +490,36 @@
            EXIT.
 
 
+       8000-WRITE-AUDIT-REC.
+      *--------------------*
+           MOVE FUNCTION CURRENT-DATE(1:16) TO WS-CURRENT-DATE-DATA.
+
+           MOVE SPACES              TO AUDIT-OUTPUT-REC.
+           MOVE WS-CURRENT-DATE     TO AUD-DATE.
+           MOVE WS-CURRENT-TIME     TO AUD-TIME.
+           MOVE WS-AUDIT-COMMAND    TO AUD-COMMAND.
+           MOVE LS-SEARCH-ID        TO AUD-CLAIM-ID.
+           MOVE WS-RETURN-CODE      TO AUD-STATUS.
+           MOVE WS-BEFORE-REC-LEN   TO AUD-BEFORE-REC-LEN.
+           MOVE WS-BEFORE-IMAGE     TO AUD-BEFORE-IMAGE.
+           MOVE WS-REC-LEN          TO AUD-REC-LEN.
+           MOVE UNEMP-CLAIM-REC     TO AUD-REC-DATA.
+
+           WRITE AUDIT-OUTPUT-REC.
+       8000-WRITE-AUDIT-REC-EXIT.
+      *-------------------------*
+           EXIT.
+
        9000-FILE-CLOSE.
       *---------------*
            IF WS-VSAM-OPEN = 'Y'
               CLOSE UNEMP-CLAIM-FILE
 
-              DISPLAY 'FILE CLOSED'         
+              DISPLAY 'FILE CLOSED'
+           END-IF.
+
+           IF WS-AUDIT-OPEN = 'Y'
+              CLOSE AUDIT-FILE
            END-IF.
        9000-FILE-CLOSE-EXIT.
       *--------------------*
