@@ -8,14 +8,33 @@
       *--------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * TRANSACTION INPUT NOW COMES FROM A BATCH FILE INSTEAD OF
+      * BEING TYPED IN ONE COMMAND AT A TIME THROUGH SYSIN.
+           SELECT IN001 ASSIGN TO INTRANS
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
            SELECT OUT001 ASSIGN TO OUTCLAIM
               ORGANIZATION IS SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL.
 
+      * UPSTREAM BATCH CONTROL-TOTAL RECORD - EXPECTED INSERT/UPDATE/
+      * DELETE COUNTS FOR THIS RUN, READ ONCE AT START-UP SO ACTUAL
+      * GETCLAIM OUTCOMES CAN BE RECONCILED AGAINST IT AT CLOSE.
+           SELECT CTL001 ASSIGN TO INCTL
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
+       FD  IN001 RECORDING MODE F
+           RECORD CONTAINS 291 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS TRANS-INPUT-REC.
+       01  TRANS-INPUT-REC           PIC X(291).
+
        FD  OUT001 RECORDING MODE V
            RECORD IS VARYING 1 TO 582 CHARACTERS
            DEPENDING ON WS-OUT-REC-LEN
@@ -26,6 +45,19 @@
            05 FILLER                  OCCURS 1 TO 582 TIMES
                                       DEPENDING ON WS-OUT-REC-LEN
                                       PIC X.
+
+       FD  CTL001 RECORDING MODE F
+           RECORD CONTAINS 19 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS CTL-INPUT-REC.
+       01  CTL-INPUT-REC.
+           05 CTL-EXP-INSERTS         PIC 9(05).
+           05 CTL-EXP-UPDATES         PIC 9(05).
+           05 CTL-EXP-DELETES         PIC 9(05).
+      * SMALL-CELL SUPPRESSION SWITCH/THRESHOLD FOR DEMOGRAPHIC
+      * BREAKDOWN OUTPUT - ANY BUCKET BELOW THE THRESHOLD IS MASKED.
+           05 CTL-SUPPRESS-SW         PIC X(01).
+           05 CTL-SUPPRESS-THRESHOLD  PIC 9(03).
       *
        WORKING-STORAGE SECTION.
 
@@ -34,10 +66,12 @@
        77  WS-BY-INDUSTRY             PIC X(12) VALUE 'BY INDUSTRY'.
        77  WS-BY-RACE                 PIC X(12) VALUE 'BY RACE'.
        77  WS-BY-GENDER               PIC X(12) VALUE 'BY GENDER'.
+       77  WS-BY-STATE                PIC X(12) VALUE 'BY STATE'.
 
        01  WS-INPUT-REC.
            05 WS-INP-CMD                    PIC X(01).
               88 C-CMD-READ                 VALUE 'R'.
+              88 C-CMD-READ-PREV            VALUE 'P'.
               88 C-CMD-DELETE               VALUE 'D'.
               88 C-CMD-INSERT               VALUE 'I'.
               88 C-CMD-UPDATE               VALUE 'U'.
@@ -45,7 +79,7 @@
            05 FILLER                        PIC X(01).
            05 WS-INP-ID                     PIC X(08).
            05 FILLER                        PIC X(01).
-           05 WS-INP-DATA                   PIC X(252).
+           05 WS-INP-DATA                   PIC X(280).
            05 WS-INP-READ                   REDEFINES WS-INP-DATA.
               10 WS-INP-NUM-OF-RECS         PIC 9(03).
               10 FILLER                     PIC X(01).
@@ -55,32 +89,34 @@
                  88 C-BY-INDUSTRY           VALUE 'BY INDUSTRY'.
                  88 C-BY-RACE               VALUE 'BY RACE'.
                  88 C-BY-GENDER             VALUE 'BY GENDER'.
+                 88 C-BY-STATE              VALUE 'BY STATE'.
 
        01  WS-NUM-OF-RECS                   PIC 9(03).
 
        01  WS-SEARCH-DATA.
            05 WS-SEARCH-CMD                 PIC X(01).
            05 WS-SEARCH-REC.          
-              10 WS-SEARCH-ID               PIC X(08) VALUE SPACES.        
-              10 WS-SEARCH-CLAIMS           PIC X(252) VALUE SPACES.      
+              10 WS-SEARCH-ID               PIC X(08) VALUE SPACES.
+              10 WS-SEARCH-CLAIMS           PIC X(280) VALUE SPACES.
 
        01  WS-RETURN-DATA.
            05 FILLER                        OCCURS 1 TO 200
                                             DEPENDING ON WS-NUM-OF-RECS.
-              10 WS-RETURN-REC-LEN          PIC 9(03) COMP.         
-              10 WS-RETURN-ID               PIC X(08).                   
-              10 WS-RETURN-REC              PIC X(252).
+              10 WS-RETURN-REC-LEN          PIC 9(03) COMP.
+              10 WS-RETURN-ID               PIC X(08).
+              10 WS-RETURN-REC              PIC X(280).
 
        01  WS-OUT-REC-LEN                   PIC 9(03) COMP.
-           88 C-OUT-DIR-REC                 VALUE 70.
+           88 C-OUT-DIR-REC                 VALUE 80.
            88 C-BY-AGE-OUT-REC              VALUE 86.
            88 C-BY-ETHNICITY-OUT-REC        VALUE 76.
            88 C-BY-INDUSTRY-OUT-REC         VALUE 582.
            88 C-BY-RACE-OUT-REC             VALUE 150.
            88 C-BY-GENDER-OUT-REC           VALUE 46.
+           88 C-BY-STATE-OUT-REC            VALUE 58.
 
        01  WS-SUBSCRIPTS.
-           05 ACCEPT-SUB                    PIC 9(03).
+           05 ACCEPT-SUB                    PIC 9(04).
            05 SUB1                          PIC 9(03).
 
        01  WS-CURRENT-DATE-REC.
@@ -98,6 +134,36 @@
            88 C-STATUS-OK                VALUE '00'.
            88 C-STATUS-ABEND             VALUE '12'.
 
+       01  WS-CONTROL-TOTALS.
+           05 WS-EXP-INSERTS             PIC 9(05) VALUE 0.
+           05 WS-EXP-UPDATES             PIC 9(05) VALUE 0.
+           05 WS-EXP-DELETES             PIC 9(05) VALUE 0.
+           05 WS-ACT-INSERTS             PIC 9(05) VALUE 0.
+           05 WS-ACT-UPDATES             PIC 9(05) VALUE 0.
+           05 WS-ACT-DELETES             PIC 9(05) VALUE 0.
+
+      * GROUP TOTALS FOR THE SIX DEMOGRAPHIC BREAKDOWNS ON A SINGLE
+      * RECORD-ID REPORT - EACH SHOULD CROSS-FOOT TO THE SAME COUNT.
+       01  WS-DIR-CROSSFOOT-TOTALS.
+           05 WS-DIR-AGE-TOTAL           PIC 9(07) VALUE 0.
+           05 WS-DIR-ETH-TOTAL           PIC 9(07) VALUE 0.
+           05 WS-DIR-IND-TOTAL           PIC 9(07) VALUE 0.
+           05 WS-DIR-RACE-TOTAL          PIC 9(07) VALUE 0.
+           05 WS-DIR-GENDER-TOTAL        PIC 9(07) VALUE 0.
+           05 WS-DIR-STATE-TOTAL         PIC 9(07) VALUE 0.
+
+       01  WS-DIR-CROSSFOOT-SW           PIC X(01) VALUE 'Y'.
+           88 C-DIR-CROSSFOOT-OK         VALUE 'Y'.
+           88 C-DIR-CROSSFOOT-BAD        VALUE 'N'.
+
+      * SMALL-CELL SUPPRESSION FOR THE AGE/ETHNICITY/RACE/GENDER
+      * DEMOGRAPHIC BUCKETS - LOADED FROM THE CONTROL TOTAL RECORD.
+       01  WS-SUPPRESS-SW                PIC X(01) VALUE 'N'.
+           88 C-SUPPRESS-ON              VALUE 'Y'.
+           88 C-SUPPRESS-OFF             VALUE 'N'.
+       01  WS-SUPPRESS-THRESHOLD         PIC 9(03) VALUE 0.
+       01  WS-SUPPRESS-MARKER            PIC X(01) VALUE '*'.
+
        01  HEADER-1-DIR-READ.
            05  FILLER                    PIC X(32) VALUE
               'Unemployment Claims By Record ID'.
@@ -143,6 +209,11 @@
            05 FILLER                     PIC X(29) VALUE
               'Unemployment Claims By Gender'.
 
+       01  HEADER-1-SEQ-BY-STATE.
+           05 FILLER                     PIC X(15) VALUE SPACES.
+           05 FILLER                     PIC X(28) VALUE
+              'Unemployment Claims By State'.
+
        01  HEADER-2.
            05  FILLER                    PIC X(05) VALUE 'Year '.
            05  HDR-YR                    PIC 9(04).
@@ -175,6 +246,8 @@
                                          PIC X(118).
            05 HEADER-3-SEQ-BY-GENDER     REDEFINES HEADER-3-SEQ-REC
                                          PIC X(14).
+           05 HEADER-3-SEQ-BY-STATE      REDEFINES HEADER-3-SEQ-REC
+                                         PIC X(31).
 
        01  WS-HEADER-3-SEQ-BY-AGE.
            05 FILLER                  PIC X(01) VALUE SPACES.
@@ -284,6 +357,15 @@
            05 FILLER                  PIC X(04) VALUE 'MALE'.
            05 FILLER                  PIC X(02) VALUE SPACES.
 
+       01  WS-HEADER-3-SEQ-BY-STATE.
+           05 FILLER                  PIC X(09) VALUE 'NORTHEAST'.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 FILLER                  PIC X(07) VALUE 'MIDWEST'.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 FILLER                  PIC X(05) VALUE 'SOUTH'.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 FILLER                  PIC X(04) VALUE 'WEST'.
+
        01  WS-DIR-EMPTY-LN.
            05  FILLER                 PIC X(70) VALUE SPACES.
 
@@ -316,6 +398,8 @@
                                          PIC X(118).
            05 SEQ-SEPARATOR-BY-GENDER    REDEFINES SEQ-SEPARATOR-REC
                                          PIC X(14).
+           05 SEQ-SEPARATOR-BY-STATE     REDEFINES SEQ-SEPARATOR-REC
+                                         PIC X(31).
 
        01  WS-SEQ-SEPARATOR-BY-AGE.
            05 FILLER                  PIC X(05) VALUE '*****'.
@@ -420,6 +504,15 @@
            05 FILLER                  PIC X(02) VALUE SPACES.
            05 FILLER                  PIC X(06) VALUE '******'.
 
+       01  WS-SEQ-SEPARATOR-BY-STATE.
+           05 FILLER                  PIC X(09) VALUE '*********'.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 FILLER                  PIC X(07) VALUE '*******'.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 FILLER                  PIC X(05) VALUE '*****'.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 FILLER                  PIC X(04) VALUE '****'.
+
        01  WS-SEQ-OUTPUT.
            05 SEQ-OUT-RECORD-ID          PIC X(08).
            05 FILLER                     PIC X(03) VALUE SPACES.
@@ -436,6 +529,8 @@
                                          PIC X(118).
            05 SEQ-OUT-BY-GENDER          REDEFINES SEQ-OUT-REC
                                          PIC X(14).
+           05 SEQ-OUT-BY-STATE           REDEFINES SEQ-OUT-REC
+                                         PIC X(26).
 
        01  WS-OUT-SEQ-BY-AGE.
            05 CAT-AGE-LE-22           PIC X(05).
@@ -519,6 +614,15 @@
            05 FILLER                  PIC X(02) VALUE SPACES.
            05 CAT-GEN-MALE            PIC X(6).
 
+       01  WS-OUT-SEQ-BY-STATE.
+           05 CAT-STA-NORTHEAST       PIC X(05).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 CAT-STA-MIDWEST         PIC X(05).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 CAT-STA-SOUTH           PIC X(05).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 CAT-STA-WEST            PIC X(05).
+
        01  WS-OUT-DIR-DATE-TIME-REC.
            05 FILLER                  PIC X(48) VALUE 'DATE : '.
            05 DIR-DATE-TIME           PIC X(19).
@@ -528,210 +632,373 @@
            05 FILLER                  PIC X(48) VALUE '<22 : '.
            05 DIR-AGE-LE-22           PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-AGE-LE-22-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-AGE-22-24-REC.
            05 FILLER                  PIC X(48) VALUE '22-24 : '.
            05 DIR-AGE-22-24           PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-AGE-22-24-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-AGE-25-34-REC.
            05 FILLER                  PIC X(48) VALUE '25-34 : '.
            05 DIR-AGE-25-34           PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-AGE-25-34-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-AGE-35-44-REC.
            05 FILLER                  PIC X(48) VALUE '35-44 : '.
            05 DIR-AGE-35-44           PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-AGE-35-44-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-AGE-45-54-REC.
            05 FILLER                  PIC X(48) VALUE '45-54 : '.
            05 DIR-AGE-45-54           PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-AGE-45-54-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-AGE-55-59-REC.
            05 FILLER                  PIC X(48) VALUE '55-59 : '.
            05 DIR-AGE-55-59           PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-AGE-55-59-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-AGE-60-64-REC.
            05 FILLER                  PIC X(48) VALUE '60-64 : '.
            05 DIR-AGE-60-64           PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-AGE-60-64-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-AGE-GR-65-REC.
            05 FILLER                  PIC X(48) VALUE '>=65 : '.
            05 DIR-AGE-GR-65           PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-AGE-GR-65-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-ETH-HIS-LAT-REC.
            05 FILLER                  PIC X(48) VALUE
               'Hispanic or Latino : '.
            05 DIR-ETH-HIS-LAT         PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-ETH-HIS-LAT-PCT     PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-ETH-NOT-HIS-LAT-REC.
            05 FILLER                  PIC X(48) VALUE
               'Not Hispanic or Latino : '.
            05 DIR-ETH-NOT-HIS-LAT     PIC X(06).
            05 FILLER                  PIC X(16) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-ETH-NOT-HIS-LAT-PCT PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-SALE-TRADE-REC.
            05 FILLER                  PIC X(48) VALUE
               'Wholesale Trade : '.
            05 DIR-IND-SALE-TRADE      PIC X(04).
            05 FILLER                  PIC X(18) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-SALE-TRADE-PCT  PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-TRANS-REC.
            05 FILLER                  PIC X(48) VALUE
               'Transportation & Warehouse : '.
            05 DIR-IND-TRANS           PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-TRANS-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-CONST-REC.
            05 FILLER                  PIC X(48) VALUE
               'Construction : '.
            05 DIR-IND-CONST           PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-CONST-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-FINAN-REC.
            05 FILLER                  PIC X(48) VALUE
               'Finance & Insurance : '.
            05 DIR-IND-FINAN           PIC X(04).
            05 FILLER                  PIC X(18) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-FINAN-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-MANUF-REC.
            05 FILLER                  PIC X(48) VALUE
               'Manufacturing : '.
            05 DIR-IND-MANUF           PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-MANUF-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-AGRIC-REC.
            05 FILLER                  PIC X(48) VALUE
               'Agricult./Forestry/Fishing/Hunting : '.
            05 DIR-IND-AGRIC           PIC X(03).
            05 FILLER                  PIC X(19) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-AGRIC-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-PUBLI-REC.
            05 FILLER                  PIC X(48) VALUE
               'Public Administration : '.
            05 DIR-IND-PUBLI           PIC X(04).
            05 FILLER                  PIC X(18) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-PUBLI-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-UTILI-REC.
            05 FILLER                  PIC X(48) VALUE
               'Utilities : '.
            05 DIR-IND-UTILI           PIC X(03).
            05 FILLER                  PIC X(19) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-UTILI-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-ACCOM-REC.
            05 FILLER                  PIC X(48) VALUE
               'Accomodation & Food Services : '.
            05 DIR-IND-ACCOM           PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-ACCOM-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-INFOM-REC.
            05 FILLER                  PIC X(48) VALUE
               'Information : '.
            05 DIR-IND-INFOM           PIC X(04).
            05 FILLER                  PIC X(18) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-INFOM-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-TECH-SERV-REC.
            05 FILLER                  PIC X(48) VALUE
               'Professional/Scientific/Tech. Services : '.
            05 DIR-IND-TECH-SERV       PIC X(04).
            05 FILLER                  PIC X(18) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-TECH-SERV-PCT   PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-RENTAL-REC.
            05 FILLER                  PIC X(48) VALUE
               'Real Estate & Rental & Leasing : '.
            05 DIR-IND-RENTAL          PIC X(04).
            05 FILLER                  PIC X(18) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-RENTAL-PCT      PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-OTHER-SERV-REC.
            05 FILLER                  PIC X(48) VALUE
               'Other Services (except Public Administration) : '.
            05 DIR-IND-OTHER-SERV      PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-OTHER-SERV-PCT  PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-MANAG-REC.
            05 FILLER                  PIC X(48) VALUE
               'Management of Companies & Enterprises : '.
            05 DIR-IND-MANAG           PIC X(04).
            05 FILLER                  PIC X(18) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-MANAG-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-EDUC-REC.
            05 FILLER                  PIC X(48) VALUE
               'Educational Services : '.
            05 DIR-IND-EDUC            PIC X(04).
            05 FILLER                  PIC X(19) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-EDUC-PCT        PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-MINING-REC.
            05 FILLER                  PIC X(48) VALUE 'Mining : '.
            05 DIR-IND-MINING          PIC X(03).
            05 FILLER                  PIC X(18) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-MINING-PCT      PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-HEALTH-REC.
            05 FILLER                  PIC X(48) VALUE
               'Health Care & Social Assistance : '.
            05 DIR-IND-HEALTH          PIC X(05).
            05 FILLER                  PIC X(19) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-HEALTH-PCT      PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-ARTS-ENTER-REC.
            05 FILLER                  PIC X(48) VALUE
               'Arts, Entertainment & Recreation : '.
            05 DIR-IND-ARTS-ENTER      PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-ARTS-ENTER-PCT  PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-IND-ADMIN-REC.
            05 FILLER                  PIC X(48) VALUE
               'Admin. & Support/Waste Mgmt./Remedia. Serv. : '.
            05 DIR-IND-ADMIN           PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-IND-ADMIN-PCT       PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-RETAIL-TRADE-REC.
            05 FILLER                  PIC X(48) VALUE
               'Retail Trade : '.
            05 DIR-RETAIL-TRADE        PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-RETAIL-TRADE-PCT    PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-RACE-WHITE-REC.
            05 FILLER                  PIC X(48) VALUE 'White : '.
            05 DIR-RACE-WHITE          PIC X(06).
            05 FILLER                  PIC X(16) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-RACE-WHITE-PCT      PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-RACE-ASIAN-REC.
            05 FILLER                  PIC X(48) VALUE 'Asian : '.
            05 DIR-RACE-ASIAN          PIC X(04).
            05 FILLER                  PIC X(18) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-RACE-ASIAN-PCT      PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-RACE-BLACK-REC.
            05 FILLER                  PIC X(48) VALUE
               'Black or African American : '.
            05 DIR-RACE-BLACK          PIC X(05).
            05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-RACE-BLACK-PCT      PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-RACE-NATIVE-REC.
            05 FILLER                  PIC X(48) VALUE
               'American Indian or Alaskan Native : '.
            05 DIR-RACE-NATIVE         PIC X(04).
            05 FILLER                  PIC X(18) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-RACE-NATIVE-PCT     PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-RACE-NAT-HWA-REC.
            05 FILLER                  PIC X(48) VALUE
               'Native Hawaiian or Other Pacific Islander : '.
            05 DIR-RACE-NAT-HWAWIIAN   PIC X(04).
            05 FILLER                  PIC X(18) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-RACE-NAT-HWAWIIAN-PCT PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-GEN-FEMALE-REC.
            05 FILLER                  PIC X(48) VALUE 'FEMALE : '.
            05 DIR-GEN-FEMALE          PIC X(06).
            05 FILLER                  PIC X(16) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-GEN-FEMALE-PCT      PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
 
        01  WS-OUT-DIR-GEN-MALE-REC.
            05 FILLER                  PIC X(48) VALUE 'MALE : '.
            05 DIR-GEN-MALE            PIC X(06).
            05 FILLER                  PIC X(16) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-GEN-MALE-PCT        PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
+
+       01  WS-OUT-DIR-STATE-NORTHEAST-REC.
+           05 FILLER                  PIC X(48) VALUE 'Northeast : '.
+           05 DIR-STATE-NORTHEAST     PIC X(05).
+           05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-STATE-NORTHEAST-PCT PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
+
+       01  WS-OUT-DIR-STATE-MIDWEST-REC.
+           05 FILLER                  PIC X(48) VALUE 'Midwest : '.
+           05 DIR-STATE-MIDWEST       PIC X(05).
+           05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-STATE-MIDWEST-PCT   PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
+
+       01  WS-OUT-DIR-STATE-SOUTH-REC.
+           05 FILLER                  PIC X(48) VALUE 'South : '.
+           05 DIR-STATE-SOUTH         PIC X(05).
+           05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-STATE-SOUTH-PCT     PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
+
+       01  WS-OUT-DIR-STATE-WEST-REC.
+           05 FILLER                  PIC X(48) VALUE 'West : '.
+           05 DIR-STATE-WEST          PIC X(05).
+           05 FILLER                  PIC X(17) VALUE SPACES.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 DIR-STATE-WEST-PCT      PIC ZZ9.9.
+           05 FILLER                  PIC X(01) VALUE '%'.
+
+       01  WS-OUT-DIR-CROSSFOOT-WARN-REC.
+           05 FILLER                  PIC X(19) VALUE
+              '*XFOOT MISMATCH A='.
+           05 DIR-XFOOT-AGE-TOTAL     PIC ZZZZZZ9.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 FILLER                  PIC X(02) VALUE 'E='.
+           05 DIR-XFOOT-ETH-TOTAL     PIC ZZZZZZ9.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 FILLER                  PIC X(02) VALUE 'I='.
+           05 DIR-XFOOT-IND-TOTAL     PIC ZZZZZZ9.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 FILLER                  PIC X(02) VALUE 'R='.
+           05 DIR-XFOOT-RACE-TOTAL    PIC ZZZZZZ9.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 FILLER                  PIC X(02) VALUE 'G='.
+           05 DIR-XFOOT-GENDER-TOTAL  PIC ZZZZZZ9.
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 FILLER                  PIC X(02) VALUE 'S='.
+           05 DIR-XFOOT-STATE-TOTAL   PIC ZZZZZZ9.
 
        01  UNSTRING-CLAIM-REC.
            05 UCR-DATE-TIME              PIC X(19).
@@ -782,6 +1049,12 @@
               10 UCR-GEN-INA             PIC X(02).
               10 UCR-GEN-FEMALE          PIC X(06).
               10 UCR-GEN-MALE            PIC X(06).
+           05 UCR-BY-STATE.
+              10 UCR-STA-INA             PIC X(02).
+              10 UCR-STA-NORTHEAST       PIC X(05).
+              10 UCR-STA-MIDWEST         PIC X(05).
+              10 UCR-STA-SOUTH           PIC X(05).
+              10 UCR-STA-WEST            PIC X(05).
 
       *------------------
        PROCEDURE DIVISION.
@@ -791,15 +1064,18 @@
       *--------------*
            SET   C-STATUS-OK TO TRUE.      
 
-           PERFORM 1000-OPEN-FILE        
+           PERFORM 1000-OPEN-FILE
               THRU 1000-OPEN-FILE-EXIT.
 
-           PERFORM 2000-ACCEPT-INPUT     
+           PERFORM 1500-READ-CONTROL-TOTALS
+              THRU 1500-READ-CONTROL-TOTALS-EXIT.
+
+           PERFORM 2000-ACCEPT-INPUT
               THRU 2000-ACCEPT-INPUT-EXIT.
 
            PERFORM VARYING ACCEPT-SUB FROM 1 BY 1
                    UNTIL C-CMD-EOF OR C-STATUS-ABEND
-                   OR ACCEPT-SUB > 200
+                   OR ACCEPT-SUB > 9999
 
               PERFORM 3000-GET-CLAIMS 
                  THRU 3000-GET-CLAIMS-EXIT
@@ -831,30 +1107,67 @@
               END-IF   
            END-PERFORM.
 
-           PERFORM 9000-CLOSE-FILE      
+           PERFORM 8500-WRITE-BALANCE-MSG
+              THRU 8500-WRITE-BALANCE-MSG-EXIT.
+
+           PERFORM 9000-CLOSE-FILE
               THRU 9000-CLOSE-FILE-EXIT.
 
+      * PROPAGATE THE RUN'S OUTCOME THROUGH THE RETURN-CODE SPECIAL
+      * REGISTER SO A CALLER LIKE RUNBATCH CAN TELL A PARTIALLY
+      * PROCESSED, ABENDED RUN FROM A CLEAN ONE INSTEAD OF ASSUMING
+      * SUCCESS JUST BECAUSE CONTROL CAME BACK.
+           IF C-STATUS-ABEND THEN
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              MOVE 0  TO RETURN-CODE
+           END-IF.
+
            GOBACK.
       *
 
        1000-OPEN-FILE.
       *--------------*
-           OPEN OUTPUT OUT001.     
+           OPEN INPUT  IN001.
+           OPEN OUTPUT OUT001.
        1000-OPEN-FILE-EXIT.
       *-------------------*
            EXIT.
 
+       1500-READ-CONTROL-TOTALS.
+      *------------------------*
+           OPEN INPUT CTL001.
+
+           READ CTL001
+              AT END
+                 DISPLAY 'NO CONTROL TOTAL RECORD SUPPLIED'
+              NOT AT END
+                 MOVE CTL-EXP-INSERTS        TO WS-EXP-INSERTS
+                 MOVE CTL-EXP-UPDATES        TO WS-EXP-UPDATES
+                 MOVE CTL-EXP-DELETES        TO WS-EXP-DELETES
+                 MOVE CTL-SUPPRESS-SW        TO WS-SUPPRESS-SW
+                 MOVE CTL-SUPPRESS-THRESHOLD TO WS-SUPPRESS-THRESHOLD
+           END-READ.
+
+           CLOSE CTL001.
+       1500-READ-CONTROL-TOTALS-EXIT.
+      *----------------------------*
+           EXIT.
+
        2000-ACCEPT-INPUT.
       *-----------------*
-           ACCEPT   WS-INPUT-REC   FROM  SYSIN.
-           
+           READ     IN001          INTO  WS-INPUT-REC
+              AT END
+                 SET   C-CMD-EOF   TO TRUE
+           END-READ.
+
            MOVE     WS-INP-CMD     TO    WS-SEARCH-CMD.
            MOVE     WS-INP-ID      TO    WS-SEARCH-ID.
 
       D    DISPLAY 'WS-INPUT-REC ' WS-INPUT-REC.        
            
            EVALUATE TRUE
-              WHEN C-CMD-READ
+              WHEN C-CMD-READ OR C-CMD-READ-PREV
                  PERFORM 2100-ACCEPT-READ-INPUT
                     THRU 2100-ACCEPT-READ-INPUT-EXIT
 
@@ -904,10 +1217,13 @@
                   WHEN C-BY-GENDER
                      SET  C-BY-GENDER-OUT-REC     TO TRUE
 
+                  WHEN C-BY-STATE
+                     SET  C-BY-STATE-OUT-REC      TO TRUE
+
                   WHEN OTHER
                      DISPLAY 'WRONG CATEGORY SPECIFIED'
 
-                     PERFORM 9999-ABEND-PARA 
+                     PERFORM 9999-ABEND-PARA
                         THRU 9999-ABEND-PARA-EXIT
               END-EVALUATE
            ELSE
@@ -946,13 +1262,34 @@
       D    DISPLAY 'WS-NUM-OF-RECS ' WS-NUM-OF-RECS
       
            CALL  'GETCLAIM'  USING BY CONTENT     WS-SEARCH-DATA,
-                                   BY REFERENCE   WS-NUM-OF-RECS,               
-                                   BY REFERENCE   WS-RETURN-DATA, 
-                                   BY REFERENCE   WS-RETURN-CODE.              
+                                   BY REFERENCE   WS-NUM-OF-RECS,
+                                   BY REFERENCE   WS-RETURN-DATA,
+                                   BY REFERENCE   WS-RETURN-CODE.
+
+           PERFORM 3100-TALLY-CONTROL-TOTALS
+              THRU 3100-TALLY-CONTROL-TOTALS-EXIT.
        3000-GET-CLAIMS-EXIT.
       *--------------------*
            EXIT.
 
+       3100-TALLY-CONTROL-TOTALS.
+      *-------------------------*
+           IF C-STATUS-OK THEN
+              EVALUATE TRUE
+                 WHEN C-CMD-INSERT
+                    ADD 1 TO WS-ACT-INSERTS
+
+                 WHEN C-CMD-UPDATE
+                    ADD 1 TO WS-ACT-UPDATES
+
+                 WHEN C-CMD-DELETE
+                    ADD 1 TO WS-ACT-DELETES
+              END-EVALUATE
+           END-IF.
+       3100-TALLY-CONTROL-TOTALS-EXIT.
+      *-----------------------------*
+           EXIT.
+
        4000-PRINT-HEADER.
       *-----------------*
            IF WS-NUM-OF-RECS = 1 THEN
@@ -968,7 +1305,7 @@
        4100-WRITE-DIR-HEADERS.
       *----------------------*
            EVALUATE TRUE
-              WHEN C-CMD-READ
+              WHEN C-CMD-READ OR C-CMD-READ-PREV
                  WRITE OUTPUT-REC  FROM HEADER-1-DIR-READ
 
               WHEN C-CMD-DELETE
@@ -1047,10 +1384,13 @@
               WHEN C-BY-GENDER
                  WRITE OUTPUT-REC  FROM HEADER-1-SEQ-BY-GENDER
 
+              WHEN C-BY-STATE
+                 WRITE OUTPUT-REC  FROM HEADER-1-SEQ-BY-STATE
+
               WHEN OTHER
                  DISPLAY 'WRONG CATEGORY SPECIFIED'
 
-                 PERFORM 9999-ABEND-PARA 
+                 PERFORM 9999-ABEND-PARA
                     THRU 9999-ABEND-PARA-EXIT
            END-EVALUATE.
        4310-WRITE-SEQ-HEADER-1-EXIT.
@@ -1080,10 +1420,14 @@
                  MOVE WS-HEADER-3-SEQ-BY-GENDER
                                          TO HEADER-3-SEQ-BY-GENDER
 
+              WHEN C-BY-STATE
+                 MOVE WS-HEADER-3-SEQ-BY-STATE
+                                         TO HEADER-3-SEQ-BY-STATE
+
               WHEN OTHER
                  DISPLAY 'WRONG CATEGORY SPECIFIED'
 
-                 PERFORM 9999-ABEND-PARA 
+                 PERFORM 9999-ABEND-PARA
                     THRU 9999-ABEND-PARA-EXIT
            END-EVALUATE.
 
@@ -1109,7 +1453,9 @@
            UCR-IND-ARTS-ENTER, UCR-IND-ADMIN, UCR-RETAIL-TRADE,
            UCR-RACE-INA, UCR-RACE-WHITE, UCR-RACE-ASIAN, UCR-RACE-BLACK,
             UCR-RACE-NATIVE, UCR-RACE-NAT-HWAWIIAN, UCR-GEN-INA,
-            UCR-GEN-FEMALE, UCR-GEN-MALE
+            UCR-GEN-FEMALE, UCR-GEN-MALE, UCR-STA-INA,
+            UCR-STA-NORTHEAST, UCR-STA-MIDWEST, UCR-STA-SOUTH,
+            UCR-STA-WEST
            END-UNSTRING.
        5000-PARSE-RECORD-EXIT.
       *----------------------*
@@ -1130,27 +1476,171 @@
 
        6100-PRINT-DIR-RECORD.
       *---------------------*
+           PERFORM 6105-COMPUTE-DIR-TOTALS
+              THRU 6105-COMPUTE-DIR-TOTALS-EXIT.
+           PERFORM 6107-VALIDATE-DIR-CROSSFOOT
+              THRU 6107-VALIDATE-DIR-CROSSFOOT-EXIT.
            PERFORM 6110-MOVE-DIR-RECORD
               THRU 6110-MOVE-DIR-RECORD-EXIT.
+           PERFORM 6115-COMPUTE-DIR-PERCENTAGES
+              THRU 6115-COMPUTE-DIR-PERCENTAGES-EXIT.
            PERFORM 6120-WRITE-DIR-RECORD
               THRU 6120-WRITE-DIR-RECORD-EXIT.
        6100-PRINT-DIR-RECORD-EXIT.
       *--------------------------*
            EXIT.
 
+      *----------------------------------------------------------*
+      * COMPUTE THE SIX DEMOGRAPHIC GROUP TOTALS FROM THE RAW     *
+      * (NUMERIC-TEXT) UNSTRUNG FIELDS SO THEY CAN BE CROSS-FOOTED*
+      * AGAINST EACH OTHER AND USED AS THE PERCENTAGE BASE.       *
+      *----------------------------------------------------------*
+       6105-COMPUTE-DIR-TOTALS.
+      *------------------------*
+           COMPUTE WS-DIR-AGE-TOTAL =
+              FUNCTION NUMVAL(UCR-AGE-LE-22)
+            + FUNCTION NUMVAL(UCR-AGE-22-24)
+            + FUNCTION NUMVAL(UCR-AGE-25-34)
+            + FUNCTION NUMVAL(UCR-AGE-35-44)
+            + FUNCTION NUMVAL(UCR-AGE-45-54)
+            + FUNCTION NUMVAL(UCR-AGE-55-59)
+            + FUNCTION NUMVAL(UCR-AGE-60-64)
+            + FUNCTION NUMVAL(UCR-AGE-GR-65).
+
+           COMPUTE WS-DIR-ETH-TOTAL =
+              FUNCTION NUMVAL(UCR-ETH-HIS-LAT)
+            + FUNCTION NUMVAL(UCR-ETH-NOT-HIS-LAT).
+
+           COMPUTE WS-DIR-IND-TOTAL =
+              FUNCTION NUMVAL(UCR-IND-SALE-TRADE)
+            + FUNCTION NUMVAL(UCR-IND-TRANS)
+            + FUNCTION NUMVAL(UCR-IND-CONST)
+            + FUNCTION NUMVAL(UCR-IND-FINAN)
+            + FUNCTION NUMVAL(UCR-IND-MANUF)
+            + FUNCTION NUMVAL(UCR-IND-AGRIC)
+            + FUNCTION NUMVAL(UCR-IND-PUBLI)
+            + FUNCTION NUMVAL(UCR-IND-UTILI)
+            + FUNCTION NUMVAL(UCR-IND-ACCOM)
+            + FUNCTION NUMVAL(UCR-IND-INFOM)
+            + FUNCTION NUMVAL(UCR-IND-TECH-SERV)
+            + FUNCTION NUMVAL(UCR-IND-RENTAL)
+            + FUNCTION NUMVAL(UCR-IND-OTHER-SERV)
+            + FUNCTION NUMVAL(UCR-IND-MANAG)
+            + FUNCTION NUMVAL(UCR-IND-EDUC)
+            + FUNCTION NUMVAL(UCR-IND-MINING)
+            + FUNCTION NUMVAL(UCR-IND-HEALTH)
+            + FUNCTION NUMVAL(UCR-IND-ARTS-ENTER)
+            + FUNCTION NUMVAL(UCR-IND-ADMIN)
+            + FUNCTION NUMVAL(UCR-RETAIL-TRADE).
+
+           COMPUTE WS-DIR-RACE-TOTAL =
+              FUNCTION NUMVAL(UCR-RACE-WHITE)
+            + FUNCTION NUMVAL(UCR-RACE-ASIAN)
+            + FUNCTION NUMVAL(UCR-RACE-BLACK)
+            + FUNCTION NUMVAL(UCR-RACE-NATIVE)
+            + FUNCTION NUMVAL(UCR-RACE-NAT-HWAWIIAN).
+
+           COMPUTE WS-DIR-GENDER-TOTAL =
+              FUNCTION NUMVAL(UCR-GEN-FEMALE)
+            + FUNCTION NUMVAL(UCR-GEN-MALE).
+
+           COMPUTE WS-DIR-STATE-TOTAL =
+              FUNCTION NUMVAL(UCR-STA-NORTHEAST)
+            + FUNCTION NUMVAL(UCR-STA-MIDWEST)
+            + FUNCTION NUMVAL(UCR-STA-SOUTH)
+            + FUNCTION NUMVAL(UCR-STA-WEST).
+       6105-COMPUTE-DIR-TOTALS-EXIT.
+      *-----------------------------*
+           EXIT.
+
+      *----------------------------------------------------------*
+      * ALL SIX GROUP TOTALS DESCRIBE THE SAME POPULATION OF      *
+      * CLAIMS SLICED A DIFFERENT WAY, SO THEY MUST AGREE. FLAG   *
+      * ANY MISMATCH RATHER THAN LET A BAD LOAD PASS SILENTLY.    *
+      *----------------------------------------------------------*
+       6107-VALIDATE-DIR-CROSSFOOT.
+      *----------------------------*
+           SET C-DIR-CROSSFOOT-OK TO TRUE.
+
+           IF WS-DIR-AGE-TOTAL    NOT = WS-DIR-ETH-TOTAL
+           OR WS-DIR-AGE-TOTAL    NOT = WS-DIR-IND-TOTAL
+           OR WS-DIR-AGE-TOTAL    NOT = WS-DIR-RACE-TOTAL
+           OR WS-DIR-AGE-TOTAL    NOT = WS-DIR-GENDER-TOTAL
+           OR WS-DIR-AGE-TOTAL    NOT = WS-DIR-STATE-TOTAL THEN
+              SET C-DIR-CROSSFOOT-BAD TO TRUE
+              DISPLAY 'DIR CROSS-FOOT MISMATCH ON RECORD-ID '
+                      WS-SEARCH-ID
+           END-IF.
+       6107-VALIDATE-DIR-CROSSFOOT-EXIT.
+      *-----------------------------------*
+           EXIT.
+
        6110-MOVE-DIR-RECORD.
       *---------------------*
            MOVE UCR-DATE-TIME         TO DIR-DATE-TIME.
-           MOVE UCR-AGE-LE-22         TO DIR-AGE-LE-22.
-           MOVE UCR-AGE-22-24         TO DIR-AGE-22-24.
-           MOVE UCR-AGE-25-34         TO DIR-AGE-25-34.
-           MOVE UCR-AGE-35-44         TO DIR-AGE-35-44.
-           MOVE UCR-AGE-45-54         TO DIR-AGE-45-54.
-           MOVE UCR-AGE-55-59         TO DIR-AGE-55-59.
-           MOVE UCR-AGE-60-64         TO DIR-AGE-60-64.
-           MOVE UCR-AGE-GR-65         TO DIR-AGE-GR-65.
-           MOVE UCR-ETH-HIS-LAT       TO DIR-ETH-HIS-LAT.
-           MOVE UCR-ETH-NOT-HIS-LAT   TO DIR-ETH-NOT-HIS-LAT.
+
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-AGE-LE-22) < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-AGE-LE-22
+           ELSE
+                 MOVE UCR-AGE-LE-22      TO DIR-AGE-LE-22
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-AGE-22-24) < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-AGE-22-24
+           ELSE
+                 MOVE UCR-AGE-22-24      TO DIR-AGE-22-24
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-AGE-25-34) < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-AGE-25-34
+           ELSE
+                 MOVE UCR-AGE-25-34      TO DIR-AGE-25-34
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-AGE-35-44) < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-AGE-35-44
+           ELSE
+                 MOVE UCR-AGE-35-44      TO DIR-AGE-35-44
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-AGE-45-54) < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-AGE-45-54
+           ELSE
+                 MOVE UCR-AGE-45-54      TO DIR-AGE-45-54
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-AGE-55-59) < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-AGE-55-59
+           ELSE
+                 MOVE UCR-AGE-55-59      TO DIR-AGE-55-59
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-AGE-60-64) < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-AGE-60-64
+           ELSE
+                 MOVE UCR-AGE-60-64      TO DIR-AGE-60-64
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-AGE-GR-65) < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-AGE-GR-65
+           ELSE
+                 MOVE UCR-AGE-GR-65      TO DIR-AGE-GR-65
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-ETH-HIS-LAT)
+                 < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-ETH-HIS-LAT
+           ELSE
+                 MOVE UCR-ETH-HIS-LAT    TO DIR-ETH-HIS-LAT
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-ETH-NOT-HIS-LAT)
+                 < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-ETH-NOT-HIS-LAT
+           ELSE
+                 MOVE UCR-ETH-NOT-HIS-LAT TO DIR-ETH-NOT-HIS-LAT
+           END-IF.
            MOVE UCR-IND-SALE-TRADE    TO DIR-IND-SALE-TRADE.
            MOVE UCR-IND-TRANS         TO DIR-IND-TRANS.
            MOVE UCR-IND-CONST         TO DIR-IND-CONST.
@@ -1171,17 +1661,302 @@
            MOVE UCR-IND-ARTS-ENTER    TO DIR-IND-ARTS-ENTER.
            MOVE UCR-IND-ADMIN         TO DIR-IND-ADMIN.
            MOVE UCR-RETAIL-TRADE      TO DIR-RETAIL-TRADE.
-           MOVE UCR-RACE-WHITE        TO DIR-RACE-WHITE.
-           MOVE UCR-RACE-ASIAN        TO DIR-RACE-ASIAN.
-           MOVE UCR-RACE-BLACK        TO DIR-RACE-BLACK.
-           MOVE UCR-RACE-NATIVE       TO DIR-RACE-NATIVE.
-           MOVE UCR-RACE-NAT-HWAWIIAN TO DIR-RACE-NAT-HWAWIIAN.
-           MOVE UCR-GEN-FEMALE        TO DIR-GEN-FEMALE.
-           MOVE UCR-GEN-MALE          TO DIR-GEN-MALE.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-RACE-WHITE)
+                 < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-RACE-WHITE
+           ELSE
+                 MOVE UCR-RACE-WHITE     TO DIR-RACE-WHITE
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-RACE-ASIAN)
+                 < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-RACE-ASIAN
+           ELSE
+                 MOVE UCR-RACE-ASIAN     TO DIR-RACE-ASIAN
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-RACE-BLACK)
+                 < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-RACE-BLACK
+           ELSE
+                 MOVE UCR-RACE-BLACK     TO DIR-RACE-BLACK
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-RACE-NATIVE)
+                 < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-RACE-NATIVE
+           ELSE
+                 MOVE UCR-RACE-NATIVE    TO DIR-RACE-NATIVE
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-RACE-NAT-HWAWIIAN)
+                 < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-RACE-NAT-HWAWIIAN
+           ELSE
+                 MOVE UCR-RACE-NAT-HWAWIIAN TO DIR-RACE-NAT-HWAWIIAN
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-GEN-FEMALE)
+                 < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-GEN-FEMALE
+           ELSE
+                 MOVE UCR-GEN-FEMALE     TO DIR-GEN-FEMALE
+           END-IF.
+           IF C-SUPPRESS-ON
+              AND FUNCTION NUMVAL(UCR-GEN-MALE) < WS-SUPPRESS-THRESHOLD
+                 MOVE WS-SUPPRESS-MARKER TO DIR-GEN-MALE
+           ELSE
+                 MOVE UCR-GEN-MALE       TO DIR-GEN-MALE
+           END-IF.
+           MOVE UCR-STA-NORTHEAST     TO DIR-STATE-NORTHEAST.
+           MOVE UCR-STA-MIDWEST       TO DIR-STATE-MIDWEST.
+           MOVE UCR-STA-SOUTH         TO DIR-STATE-SOUTH.
+           MOVE UCR-STA-WEST          TO DIR-STATE-WEST.
        6110-MOVE-DIR-RECORD-EXIT.
       *-------------------------*
            EXIT.
 
+      *----------------------------------------------------------*
+      * PERCENTAGE-OF-GROUP-TOTAL FOR EACH BUCKET. GUARDED AGAINST*
+      * A ZERO GROUP TOTAL SO A QUIET WEEK DOESN'T ABEND ON A     *
+      * DIVIDE-BY-ZERO.                                           *
+      *----------------------------------------------------------*
+       6115-COMPUTE-DIR-PERCENTAGES.
+      *------------------------------*
+           IF WS-DIR-AGE-TOTAL > 0
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-AGE-LE-22) < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-AGE-LE-22-PCT
+              ELSE
+                    COMPUTE DIR-AGE-LE-22-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-AGE-LE-22) * 100
+                       / WS-DIR-AGE-TOTAL
+              END-IF
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-AGE-22-24) < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-AGE-22-24-PCT
+              ELSE
+                    COMPUTE DIR-AGE-22-24-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-AGE-22-24) * 100
+                       / WS-DIR-AGE-TOTAL
+              END-IF
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-AGE-25-34) < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-AGE-25-34-PCT
+              ELSE
+                    COMPUTE DIR-AGE-25-34-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-AGE-25-34) * 100
+                       / WS-DIR-AGE-TOTAL
+              END-IF
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-AGE-35-44) < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-AGE-35-44-PCT
+              ELSE
+                    COMPUTE DIR-AGE-35-44-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-AGE-35-44) * 100
+                       / WS-DIR-AGE-TOTAL
+              END-IF
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-AGE-45-54) < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-AGE-45-54-PCT
+              ELSE
+                    COMPUTE DIR-AGE-45-54-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-AGE-45-54) * 100
+                       / WS-DIR-AGE-TOTAL
+              END-IF
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-AGE-55-59) < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-AGE-55-59-PCT
+              ELSE
+                    COMPUTE DIR-AGE-55-59-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-AGE-55-59) * 100
+                       / WS-DIR-AGE-TOTAL
+              END-IF
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-AGE-60-64) < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-AGE-60-64-PCT
+              ELSE
+                    COMPUTE DIR-AGE-60-64-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-AGE-60-64) * 100
+                       / WS-DIR-AGE-TOTAL
+              END-IF
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-AGE-GR-65) < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-AGE-GR-65-PCT
+              ELSE
+                    COMPUTE DIR-AGE-GR-65-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-AGE-GR-65) * 100
+                       / WS-DIR-AGE-TOTAL
+              END-IF
+           END-IF.
+
+           IF WS-DIR-ETH-TOTAL > 0
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-ETH-HIS-LAT)
+                    < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-ETH-HIS-LAT-PCT
+              ELSE
+                    COMPUTE DIR-ETH-HIS-LAT-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-ETH-HIS-LAT) * 100
+                       / WS-DIR-ETH-TOTAL
+              END-IF
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-ETH-NOT-HIS-LAT)
+                    < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-ETH-NOT-HIS-LAT-PCT
+              ELSE
+                    COMPUTE DIR-ETH-NOT-HIS-LAT-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-ETH-NOT-HIS-LAT) * 100
+                       / WS-DIR-ETH-TOTAL
+              END-IF
+           END-IF.
+
+           IF WS-DIR-IND-TOTAL > 0
+              COMPUTE DIR-IND-SALE-TRADE-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-SALE-TRADE) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-TRANS-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-TRANS) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-CONST-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-CONST) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-FINAN-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-FINAN) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-MANUF-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-MANUF) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-AGRIC-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-AGRIC) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-PUBLI-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-PUBLI) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-UTILI-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-UTILI) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-ACCOM-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-ACCOM) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-INFOM-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-INFOM) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-TECH-SERV-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-TECH-SERV) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-RENTAL-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-RENTAL) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-OTHER-SERV-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-OTHER-SERV) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-MANAG-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-MANAG) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-EDUC-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-EDUC) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-MINING-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-MINING) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-HEALTH-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-HEALTH) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-ARTS-ENTER-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-ARTS-ENTER) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-IND-ADMIN-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-IND-ADMIN) * 100
+                 / WS-DIR-IND-TOTAL
+              COMPUTE DIR-RETAIL-TRADE-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-RETAIL-TRADE) * 100
+                 / WS-DIR-IND-TOTAL
+           END-IF.
+
+           IF WS-DIR-RACE-TOTAL > 0
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-RACE-WHITE) < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-RACE-WHITE-PCT
+              ELSE
+                    COMPUTE DIR-RACE-WHITE-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-RACE-WHITE) * 100
+                       / WS-DIR-RACE-TOTAL
+              END-IF
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-RACE-ASIAN) < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-RACE-ASIAN-PCT
+              ELSE
+                    COMPUTE DIR-RACE-ASIAN-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-RACE-ASIAN) * 100
+                       / WS-DIR-RACE-TOTAL
+              END-IF
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-RACE-BLACK) < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-RACE-BLACK-PCT
+              ELSE
+                    COMPUTE DIR-RACE-BLACK-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-RACE-BLACK) * 100
+                       / WS-DIR-RACE-TOTAL
+              END-IF
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-RACE-NATIVE)
+                    < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-RACE-NATIVE-PCT
+              ELSE
+                    COMPUTE DIR-RACE-NATIVE-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-RACE-NATIVE) * 100
+                       / WS-DIR-RACE-TOTAL
+              END-IF
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-RACE-NAT-HWAWIIAN)
+                    < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-RACE-NAT-HWAWIIAN-PCT
+              ELSE
+                    COMPUTE DIR-RACE-NAT-HWAWIIAN-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-RACE-NAT-HWAWIIAN) * 100
+                       / WS-DIR-RACE-TOTAL
+              END-IF
+           END-IF.
+
+           IF WS-DIR-GENDER-TOTAL > 0
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-GEN-FEMALE) < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-GEN-FEMALE-PCT
+              ELSE
+                    COMPUTE DIR-GEN-FEMALE-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-GEN-FEMALE) * 100
+                       / WS-DIR-GENDER-TOTAL
+              END-IF
+              IF C-SUPPRESS-ON AND
+                 FUNCTION NUMVAL(UCR-GEN-MALE) < WS-SUPPRESS-THRESHOLD
+                    MOVE ZEROS TO DIR-GEN-MALE-PCT
+              ELSE
+                    COMPUTE DIR-GEN-MALE-PCT ROUNDED =
+                       FUNCTION NUMVAL(UCR-GEN-MALE) * 100
+                       / WS-DIR-GENDER-TOTAL
+              END-IF
+           END-IF.
+
+           IF WS-DIR-STATE-TOTAL > 0
+              COMPUTE DIR-STATE-NORTHEAST-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-STA-NORTHEAST) * 100
+                 / WS-DIR-STATE-TOTAL
+              COMPUTE DIR-STATE-MIDWEST-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-STA-MIDWEST) * 100
+                 / WS-DIR-STATE-TOTAL
+              COMPUTE DIR-STATE-SOUTH-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-STA-SOUTH) * 100
+                 / WS-DIR-STATE-TOTAL
+              COMPUTE DIR-STATE-WEST-PCT ROUNDED =
+                 FUNCTION NUMVAL(UCR-STA-WEST) * 100
+                 / WS-DIR-STATE-TOTAL
+           END-IF.
+       6115-COMPUTE-DIR-PERCENTAGES-EXIT.
+      *-----------------------------------*
+           EXIT.
+
        6120-WRITE-DIR-RECORD.
       *----------------------*
            WRITE OUTPUT-REC        FROM WS-OUT-DIR-DATE-TIME-REC.
@@ -1242,6 +2017,24 @@
 
            WRITE OUTPUT-REC        FROM WS-OUT-DIR-GEN-FEMALE-REC.
            WRITE OUTPUT-REC        FROM WS-OUT-DIR-GEN-MALE-REC.
+
+           MOVE  WS-BY-STATE       TO DIR-SEPARATOR-BY-CAT.
+           WRITE OUTPUT-REC        FROM WS-DIR-SEPARATOR-BY-SEQ-REC.
+
+           WRITE OUTPUT-REC        FROM WS-OUT-DIR-STATE-NORTHEAST-REC.
+           WRITE OUTPUT-REC        FROM WS-OUT-DIR-STATE-MIDWEST-REC.
+           WRITE OUTPUT-REC        FROM WS-OUT-DIR-STATE-SOUTH-REC.
+           WRITE OUTPUT-REC        FROM WS-OUT-DIR-STATE-WEST-REC.
+
+           IF C-DIR-CROSSFOOT-BAD
+              MOVE WS-DIR-AGE-TOTAL    TO DIR-XFOOT-AGE-TOTAL
+              MOVE WS-DIR-ETH-TOTAL    TO DIR-XFOOT-ETH-TOTAL
+              MOVE WS-DIR-IND-TOTAL    TO DIR-XFOOT-IND-TOTAL
+              MOVE WS-DIR-RACE-TOTAL   TO DIR-XFOOT-RACE-TOTAL
+              MOVE WS-DIR-GENDER-TOTAL TO DIR-XFOOT-GENDER-TOTAL
+              MOVE WS-DIR-STATE-TOTAL  TO DIR-XFOOT-STATE-TOTAL
+              WRITE OUTPUT-REC FROM WS-OUT-DIR-CROSSFOOT-WARN-REC
+           END-IF.
        6120-WRITE-DIR-RECORD-EXIT.
       *--------------------------*
            EXIT.
@@ -1264,20 +2057,80 @@
 
            EVALUATE TRUE
               WHEN C-BY-AGE
-                 MOVE UCR-AGE-LE-22         TO CAT-AGE-LE-22
-                 MOVE UCR-AGE-22-24         TO CAT-AGE-22-24
-                 MOVE UCR-AGE-25-34         TO CAT-AGE-25-34
-                 MOVE UCR-AGE-35-44         TO CAT-AGE-35-44
-                 MOVE UCR-AGE-45-54         TO CAT-AGE-45-54
-                 MOVE UCR-AGE-55-59         TO CAT-AGE-55-59
-                 MOVE UCR-AGE-60-64         TO CAT-AGE-60-64
-                 MOVE UCR-AGE-GR-65         TO CAT-AGE-GR-65
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-AGE-LE-22)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-AGE-LE-22
+                 ELSE
+                       MOVE UCR-AGE-LE-22      TO CAT-AGE-LE-22
+                 END-IF
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-AGE-22-24)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-AGE-22-24
+                 ELSE
+                       MOVE UCR-AGE-22-24      TO CAT-AGE-22-24
+                 END-IF
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-AGE-25-34)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-AGE-25-34
+                 ELSE
+                       MOVE UCR-AGE-25-34      TO CAT-AGE-25-34
+                 END-IF
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-AGE-35-44)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-AGE-35-44
+                 ELSE
+                       MOVE UCR-AGE-35-44      TO CAT-AGE-35-44
+                 END-IF
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-AGE-45-54)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-AGE-45-54
+                 ELSE
+                       MOVE UCR-AGE-45-54      TO CAT-AGE-45-54
+                 END-IF
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-AGE-55-59)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-AGE-55-59
+                 ELSE
+                       MOVE UCR-AGE-55-59      TO CAT-AGE-55-59
+                 END-IF
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-AGE-60-64)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-AGE-60-64
+                 ELSE
+                       MOVE UCR-AGE-60-64      TO CAT-AGE-60-64
+                 END-IF
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-AGE-GR-65)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-AGE-GR-65
+                 ELSE
+                       MOVE UCR-AGE-GR-65      TO CAT-AGE-GR-65
+                 END-IF
 
                  MOVE WS-OUT-SEQ-BY-AGE     TO SEQ-OUT-BY-AGE
 
               WHEN C-BY-ETHNICITY
-                 MOVE UCR-ETH-HIS-LAT       TO CAT-ETH-HIS-LAT
-                 MOVE UCR-ETH-NOT-HIS-LAT   TO CAT-ETH-NOT-HIS-LAT
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-ETH-HIS-LAT)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-ETH-HIS-LAT
+                 ELSE
+                       MOVE UCR-ETH-HIS-LAT    TO CAT-ETH-HIS-LAT
+                 END-IF
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-ETH-NOT-HIS-LAT)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-ETH-NOT-HIS-LAT
+                 ELSE
+                       MOVE UCR-ETH-NOT-HIS-LAT TO CAT-ETH-NOT-HIS-LAT
+                 END-IF
 
                  MOVE WS-OUT-SEQ-BY-ETHNICITY
                                             TO SEQ-OUT-BY-ETHNICITY
@@ -1308,24 +2161,76 @@
                                             TO SEQ-OUT-BY-INDUSTRY
 
               WHEN C-BY-RACE
-                 MOVE UCR-RACE-WHITE        TO CAT-RACE-WHITE
-                 MOVE UCR-RACE-ASIAN        TO CAT-RACE-ASIAN
-                 MOVE UCR-RACE-BLACK        TO CAT-RACE-BLACK
-                 MOVE UCR-RACE-NATIVE       TO CAT-RACE-NATIVE
-                 MOVE UCR-RACE-NAT-HWAWIIAN TO CAT-RACE-NAT-HWAWIIAN
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-RACE-WHITE)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-RACE-WHITE
+                 ELSE
+                       MOVE UCR-RACE-WHITE     TO CAT-RACE-WHITE
+                 END-IF
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-RACE-ASIAN)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-RACE-ASIAN
+                 ELSE
+                       MOVE UCR-RACE-ASIAN     TO CAT-RACE-ASIAN
+                 END-IF
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-RACE-BLACK)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-RACE-BLACK
+                 ELSE
+                       MOVE UCR-RACE-BLACK     TO CAT-RACE-BLACK
+                 END-IF
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-RACE-NATIVE)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-RACE-NATIVE
+                 ELSE
+                       MOVE UCR-RACE-NATIVE    TO CAT-RACE-NATIVE
+                 END-IF
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-RACE-NAT-HWAWIIAN)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER
+                                            TO CAT-RACE-NAT-HWAWIIAN
+                 ELSE
+                       MOVE UCR-RACE-NAT-HWAWIIAN
+                                            TO CAT-RACE-NAT-HWAWIIAN
+                 END-IF
 
                  MOVE WS-OUT-SEQ-BY-RACE    TO SEQ-OUT-BY-RACE
 
               WHEN C-BY-GENDER
-                 MOVE UCR-GEN-FEMALE        TO CAT-GEN-FEMALE
-                 MOVE UCR-GEN-MALE          TO CAT-GEN-MALE
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-GEN-FEMALE)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-GEN-FEMALE
+                 ELSE
+                       MOVE UCR-GEN-FEMALE     TO CAT-GEN-FEMALE
+                 END-IF
+                 IF C-SUPPRESS-ON AND
+                    FUNCTION NUMVAL(UCR-GEN-MALE)
+                       < WS-SUPPRESS-THRESHOLD
+                       MOVE WS-SUPPRESS-MARKER TO CAT-GEN-MALE
+                 ELSE
+                       MOVE UCR-GEN-MALE       TO CAT-GEN-MALE
+                 END-IF
 
                  MOVE WS-OUT-SEQ-BY-GENDER  TO SEQ-OUT-BY-GENDER
 
+              WHEN C-BY-STATE
+                 MOVE UCR-STA-NORTHEAST     TO CAT-STA-NORTHEAST
+                 MOVE UCR-STA-MIDWEST       TO CAT-STA-MIDWEST
+                 MOVE UCR-STA-SOUTH         TO CAT-STA-SOUTH
+                 MOVE UCR-STA-WEST          TO CAT-STA-WEST
+
+                 MOVE WS-OUT-SEQ-BY-STATE   TO SEQ-OUT-BY-STATE
+
               WHEN OTHER
                  DISPLAY 'WRONG CATEGORY SPECIFIED'
 
-                 PERFORM 9999-ABEND-PARA 
+                 PERFORM 9999-ABEND-PARA
                     THRU 9999-ABEND-PARA-EXIT
            END-EVALUATE.
        6220-MOVE-SEQ-RECORD-EXIT.
@@ -1386,10 +2291,14 @@
                  MOVE WS-SEQ-SEPARATOR-BY-GENDER
                                    TO SEQ-SEPARATOR-BY-GENDER
 
+              WHEN C-BY-STATE
+                 MOVE WS-SEQ-SEPARATOR-BY-STATE
+                                   TO SEQ-SEPARATOR-BY-STATE
+
               WHEN OTHER
                  DISPLAY 'WRONG CATEGORY SPECIFIED'
 
-                 PERFORM 9999-ABEND-PARA 
+                 PERFORM 9999-ABEND-PARA
                     THRU 9999-ABEND-PARA-EXIT
            END-EVALUATE.
 
@@ -1406,8 +2315,28 @@
       *------------------------* 
            EXIT.
       
+       8500-WRITE-BALANCE-MSG.
+      *----------------------*
+           IF WS-ACT-INSERTS = WS-EXP-INSERTS
+              AND WS-ACT-UPDATES = WS-EXP-UPDATES
+              AND WS-ACT-DELETES = WS-EXP-DELETES THEN
+              DISPLAY 'BATCH CONTROL TOTALS BALANCED'
+           ELSE
+              DISPLAY 'BATCH CONTROL TOTALS OUT OF BALANCE'
+              DISPLAY '  INSERTS  EXPECTED ' WS-EXP-INSERTS
+                      ' ACTUAL ' WS-ACT-INSERTS
+              DISPLAY '  UPDATES  EXPECTED ' WS-EXP-UPDATES
+                      ' ACTUAL ' WS-ACT-UPDATES
+              DISPLAY '  DELETES  EXPECTED ' WS-EXP-DELETES
+                      ' ACTUAL ' WS-ACT-DELETES
+           END-IF.
+       8500-WRITE-BALANCE-MSG-EXIT.
+      *----------------------------*
+           EXIT.
+
        9000-CLOSE-FILE.
       *---------------*
+           CLOSE IN001.
            CLOSE OUT001.
        9000-CLOSE-FILE-EXIT.
       *--------------------*
