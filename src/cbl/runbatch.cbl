@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RUNBATCH.
+       AUTHOR.        DONGWON K.
+      *
+      * NIGHTLY DRIVER FOR THE COVIDRPT / NEWSRANK / UNEMPCLM BATCH
+      * SUITE. RUNS THE THREE STEPS IN SEQUENCE AND WRITES A
+      * CHECKPOINT RECORD AFTER EACH ONE FINISHES, SO A RESUBMISSION
+      * FOR THE SAME RUN DATE SKIPS ANY STEP ALREADY MARKED COMPLETE
+      * INSTEAD OF STARTING THE WHOLE NIGHT OVER - IN PARTICULAR SO
+      * UNEMPCLM, WHICH MUTATES THE CLAIMS VSAM, IS NOT RE-RUN FROM
+      * SCRATCH JUST BECAUSE A LATER STEP ABENDED.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-CHKPT ASSIGN TO CHKPNT
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-CHKPT-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-CHKPT RECORDING MODE F
+               RECORD CONTAINS 17 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CHKPT-REC.
+       01  CHKPT-REC.
+           05 CHKPT-RUN-DATE             PIC 9(08).
+           05 CHKPT-STEP-NAME            PIC X(08).
+           05 CHKPT-STATUS               PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CHKPT-FILE-STATUS.
+           05 WS-CHKPT-FS                PIC X(02).
+              88 C-CHKPT-OK              VALUE '00'.
+              88 C-CHKPT-NOTEXST         VALUE '35'.
+
+       01  FILLER.
+           05 LASTREC                    PIC X VALUE SPACE.
+
+       01  WS-RUN-DATE-DATA.
+           05 WS-RUN-YEAR                PIC 9(04).
+           05 WS-RUN-MONTH               PIC 9(02).
+           05 WS-RUN-DAY                 PIC 9(02).
+
+       01  WS-RUN-DATE REDEFINES WS-RUN-DATE-DATA
+                                         PIC 9(08).
+
+       01  WS-STEP-DONE-FLAGS.
+           05 WS-COVIDRPT-DONE           PIC X(01) VALUE 'N'.
+              88 C-COVIDRPT-COMPLETE     VALUE 'Y'.
+           05 WS-NEWSRANK-DONE           PIC X(01) VALUE 'N'.
+              88 C-NEWSRANK-COMPLETE     VALUE 'Y'.
+           05 WS-UNEMPCLM-DONE           PIC X(01) VALUE 'N'.
+              88 C-UNEMPCLM-COMPLETE     VALUE 'Y'.
+
+      ****************************************************************
+      *                  PROCEDURE DIVISION                          *
+      ****************************************************************
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-PARA.
+      *--------------*
+           PERFORM 1000-GET-RUN-DATE
+              THRU 1000-GET-RUN-DATE-EXIT.
+
+           PERFORM 1500-READ-CHECKPOINTS
+              THRU 1500-READ-CHECKPOINTS-EXIT.
+
+           IF NOT C-COVIDRPT-COMPLETE THEN
+              PERFORM 2000-RUN-COVIDRPT
+                 THRU 2000-RUN-COVIDRPT-EXIT
+           ELSE
+              DISPLAY 'COVIDRPT ALREADY COMPLETE FOR ' WS-RUN-DATE
+                      ' - SKIPPING'
+           END-IF.
+
+           IF NOT C-NEWSRANK-COMPLETE THEN
+              PERFORM 3000-RUN-NEWSRANK
+                 THRU 3000-RUN-NEWSRANK-EXIT
+           ELSE
+              DISPLAY 'NEWSRANK ALREADY COMPLETE FOR ' WS-RUN-DATE
+                      ' - SKIPPING'
+           END-IF.
+
+           IF NOT C-UNEMPCLM-COMPLETE THEN
+              PERFORM 4000-RUN-UNEMPCLM
+                 THRU 4000-RUN-UNEMPCLM-EXIT
+           ELSE
+              DISPLAY 'UNEMPCLM ALREADY COMPLETE FOR ' WS-RUN-DATE
+                      ' - SKIPPING'
+           END-IF.
+
+           GOBACK.
+
+      *
+       1000-GET-RUN-DATE.
+      *------------------*
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE-DATA.
+       1000-GET-RUN-DATE-EXIT.
+      *-------------------------*
+           EXIT.
+
+      *
+       1500-READ-CHECKPOINTS.
+      *-----------------------*
+           MOVE 'N' TO LASTREC.
+           OPEN INPUT CTL-CHKPT.
+
+           IF C-CHKPT-NOTEXST THEN
+              DISPLAY 'NO CHECKPOINT FILE YET - STARTING RUN DATE '
+                      WS-RUN-DATE ' FROM STEP ONE'
+           ELSE
+              PERFORM 1510-READ-CHKPT-REC
+                 THRU 1510-READ-CHKPT-REC-EXIT
+
+              PERFORM UNTIL LASTREC = 'Y'
+                 IF CHKPT-RUN-DATE = WS-RUN-DATE THEN
+                    EVALUATE CHKPT-STEP-NAME
+                       WHEN 'COVIDRPT' MOVE 'Y' TO WS-COVIDRPT-DONE
+                       WHEN 'NEWSRANK' MOVE 'Y' TO WS-NEWSRANK-DONE
+                       WHEN 'UNEMPCLM' MOVE 'Y' TO WS-UNEMPCLM-DONE
+                    END-EVALUATE
+                 END-IF
+                 PERFORM 1510-READ-CHKPT-REC
+                    THRU 1510-READ-CHKPT-REC-EXIT
+              END-PERFORM
+
+              CLOSE CTL-CHKPT
+           END-IF.
+       1500-READ-CHECKPOINTS-EXIT.
+      *-------------------------*
+           EXIT.
+
+      *
+       1510-READ-CHKPT-REC.
+      *----------------------*
+           READ CTL-CHKPT
+              AT END MOVE 'Y' TO LASTREC
+           END-READ.
+       1510-READ-CHKPT-REC-EXIT.
+      *----------------------------*
+           EXIT.
+
+      *
+       2000-RUN-COVIDRPT.
+      *-------------------*
+           DISPLAY 'RUNBATCH - STARTING STEP COVIDRPT FOR '
+                   WS-RUN-DATE.
+           MOVE 0 TO RETURN-CODE.
+           CALL 'COVIDRPT'.
+           IF RETURN-CODE = 0 THEN
+              DISPLAY 'RUNBATCH - COVIDRPT COMPLETE'
+              MOVE 'COVIDRPT' TO CHKPT-STEP-NAME
+              PERFORM 8000-WRITE-CHECKPOINT
+                 THRU 8000-WRITE-CHECKPOINT-EXIT
+           ELSE
+              DISPLAY 'RUNBATCH - COVIDRPT FAILED, RETURN CODE '
+                      RETURN-CODE ' - STEP NOT CHECKPOINTED COMPLETE'
+           END-IF.
+       2000-RUN-COVIDRPT-EXIT.
+      *-------------------------*
+           EXIT.
+
+      *
+       3000-RUN-NEWSRANK.
+      *-------------------*
+           DISPLAY 'RUNBATCH - STARTING STEP NEWSRANK FOR '
+                   WS-RUN-DATE.
+           MOVE 0 TO RETURN-CODE.
+           CALL 'NEWSRANK'.
+           IF RETURN-CODE = 0 THEN
+              DISPLAY 'RUNBATCH - NEWSRANK COMPLETE'
+              MOVE 'NEWSRANK' TO CHKPT-STEP-NAME
+              PERFORM 8000-WRITE-CHECKPOINT
+                 THRU 8000-WRITE-CHECKPOINT-EXIT
+           ELSE
+              DISPLAY 'RUNBATCH - NEWSRANK FAILED, RETURN CODE '
+                      RETURN-CODE ' - STEP NOT CHECKPOINTED COMPLETE'
+           END-IF.
+       3000-RUN-NEWSRANK-EXIT.
+      *-------------------------*
+           EXIT.
+
+      *
+       4000-RUN-UNEMPCLM.
+      *-------------------*
+           DISPLAY 'RUNBATCH - STARTING STEP UNEMPCLM FOR '
+                   WS-RUN-DATE.
+           MOVE 0 TO RETURN-CODE.
+           CALL 'UNEMPCLM'.
+           IF RETURN-CODE = 0 THEN
+              DISPLAY 'RUNBATCH - UNEMPCLM COMPLETE'
+              MOVE 'UNEMPCLM' TO CHKPT-STEP-NAME
+              PERFORM 8000-WRITE-CHECKPOINT
+                 THRU 8000-WRITE-CHECKPOINT-EXIT
+           ELSE
+              DISPLAY 'RUNBATCH - UNEMPCLM FAILED, RETURN CODE '
+                      RETURN-CODE ' - STEP NOT CHECKPOINTED COMPLETE'
+           END-IF.
+       4000-RUN-UNEMPCLM-EXIT.
+      *-------------------------*
+           EXIT.
+
+      *
+       8000-WRITE-CHECKPOINT.
+      *-----------------------*
+           MOVE WS-RUN-DATE TO CHKPT-RUN-DATE.
+           MOVE 'C'         TO CHKPT-STATUS.
+           OPEN EXTEND CTL-CHKPT.
+           WRITE CHKPT-REC.
+           CLOSE CTL-CHKPT.
+       8000-WRITE-CHECKPOINT-EXIT.
+      *---------------------------*
+           EXIT.
